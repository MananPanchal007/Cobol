@@ -13,6 +13,11 @@
        01  MyPhone PIC 9(10).
        01  Addr PIC x(10).
 
+      * For validating PHONE input before it is accepted
+       01  WS-PHONE-INPUT PIC X(10).
+       01  WS-PHONE-VALID PIC X VALUE 'N'.
+           88  WS-PHONE-OK       VALUE 'Y'.
+
        PROCEDURE DIVISION.
 
        000-MAIN-PROCEDURE.
@@ -22,9 +27,21 @@
            STOP RUN.
 
        100-ACCEPT-VALUES.
-           ACCEPT Phone.
+           PERFORM 110-ACCEPT-PHONE UNTIL WS-PHONE-OK.
            ACCEPT Addr.
 
+       110-ACCEPT-PHONE.
+           DISPLAY "Enter phone number (digits only): ".
+           ACCEPT WS-PHONE-INPUT.
+
+           IF WS-PHONE-INPUT IS NUMERIC
+               MOVE WS-PHONE-INPUT TO Phone
+               MOVE 'Y' TO WS-PHONE-VALID
+           ELSE
+               DISPLAY "Invalid phone number - digits only, "
+                   "please re-enter."
+           END-IF.
+
        200-DISPLAY-VALUES.
            DISPLAY Phone.
            DISPLAY Addr.
