@@ -15,11 +15,106 @@
        01  THIS-MONTH PIC 99 VALUE ZEROES.
        01  THIS-YEAR PIC 9999 VALUE ZEROES.
 
+      * For validating FULL-DATE before it is trusted
+       01  WS-VALID-DATE PIC X VALUE 'Y'.
+           88  WS-DATE-OK VALUE 'Y'.
+       01  WS-LEAP-YEAR  PIC X VALUE 'N'.
+           88  WS-IS-LEAP-YEAR VALUE 'Y'.
+       01  WS-DAYS-IN-MONTH PIC 99 VALUE ZEROES.
+
+      * For date arithmetic (add N days, days-between)
+       01  WS-DATE-YYYYMMDD     PIC 9(8).
+       01  WS-ADD-DAYS          PIC S9(5).
+       01  WS-NEW-INTEGER-DATE  PIC 9(8).
+       01  WS-NEW-DATE-YYYYMMDD PIC 9(8).
+       01  WS-OTHER-DATE        PIC 9(8).
+       01  WS-OTHER-DAY         PIC 99.
+       01  WS-OTHER-MONTH       PIC 99.
+       01  WS-OTHER-YEAR        PIC 9999.
+       01  WS-OTHER-YYYYMMDD    PIC 9(8).
+       01  WS-DAYS-BETWEEN      PIC S9(6).
+
        PROCEDURE DIVISION.
            MOVE FULL-DATE(1:2) TO THIS-DAY.
            MOVE FULL-DATE(3:2) TO THIS-MONTH.
            MOVE FULL-DATE(5:4) TO THIS-YEAR.
-           DISPLAY "DAY: " THIS-DAY.
-           DISPLAY "MONTH: " THIS-MONTH.
-           DISPLAY "YEAR: " THIS-YEAR.
-            STOP RUN.
+
+           MOVE 'Y' TO WS-VALID-DATE.
+
+           IF THIS-MONTH < 1 OR THIS-MONTH > 12
+               MOVE 'N' TO WS-VALID-DATE
+           END-IF.
+
+           IF WS-DATE-OK
+               IF (FUNCTION MOD(THIS-YEAR, 4) = 0
+                       AND FUNCTION MOD(THIS-YEAR, 100) NOT = 0)
+                       OR FUNCTION MOD(THIS-YEAR, 400) = 0
+                   MOVE 'Y' TO WS-LEAP-YEAR
+               ELSE
+                   MOVE 'N' TO WS-LEAP-YEAR
+               END-IF
+
+               EVALUATE THIS-MONTH
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-DAYS-IN-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DAYS-IN-MONTH
+                   WHEN 2
+                       IF WS-IS-LEAP-YEAR
+                           MOVE 29 TO WS-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO WS-DAYS-IN-MONTH
+                       END-IF
+               END-EVALUATE
+
+               IF THIS-DAY < 1 OR THIS-DAY > WS-DAYS-IN-MONTH
+                   MOVE 'N' TO WS-VALID-DATE
+               END-IF
+           END-IF.
+
+           IF WS-DATE-OK
+               DISPLAY "DAY: " THIS-DAY
+               DISPLAY "MONTH: " THIS-MONTH
+               DISPLAY "YEAR: " THIS-YEAR
+
+      * -------------------------------
+      * Add N days to FULL-DATE
+      * -------------------------------
+               COMPUTE WS-DATE-YYYYMMDD =
+                   THIS-YEAR * 10000 + THIS-MONTH * 100 + THIS-DAY
+
+               DISPLAY "Add how many days? "
+               ACCEPT WS-ADD-DAYS
+
+               COMPUTE WS-NEW-INTEGER-DATE =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-YYYYMMDD)
+                       + WS-ADD-DAYS
+               COMPUTE WS-NEW-DATE-YYYYMMDD =
+                   FUNCTION DATE-OF-INTEGER(WS-NEW-INTEGER-DATE)
+
+               DISPLAY "NEW DATE (YYYYMMDD): " WS-NEW-DATE-YYYYMMDD
+
+      * -------------------------------
+      * Days between FULL-DATE and another date
+      * -------------------------------
+               DISPLAY "Enter another date (DDMMYYYY) to compare: "
+               ACCEPT WS-OTHER-DATE
+
+               MOVE WS-OTHER-DATE(1:2) TO WS-OTHER-DAY
+               MOVE WS-OTHER-DATE(3:2) TO WS-OTHER-MONTH
+               MOVE WS-OTHER-DATE(5:4) TO WS-OTHER-YEAR
+
+               COMPUTE WS-OTHER-YYYYMMDD =
+                   WS-OTHER-YEAR * 10000 + WS-OTHER-MONTH * 100
+                       + WS-OTHER-DAY
+
+               COMPUTE WS-DAYS-BETWEEN =
+                   FUNCTION INTEGER-OF-DATE(WS-OTHER-YYYYMMDD)
+                       - FUNCTION INTEGER-OF-DATE(WS-DATE-YYYYMMDD)
+
+               DISPLAY "DAYS BETWEEN: " WS-DAYS-BETWEEN
+           ELSE
+               DISPLAY "INVALID DATE: " FULL-DATE
+           END-IF.
+
+           STOP RUN.
