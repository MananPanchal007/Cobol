@@ -1,41 +1,78 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 20_TableExample.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-FILE ASSIGN TO 'names.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  NAME-FILE.
+       01  NAME-FILE-RECORD.
+           05 FR-FIRSTNAME PIC X(10).
+           05 FR-LASTNAME  PIC X(10).
+
        WORKING-STORAGE SECTION.
 
-       * Define a table (array)
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-EOF         PIC X VALUE 'N'.
+
+      * Size of the table is supplied at runtime, not hardcoded
+       01  WS-TABLE-SIZE PIC 9(2) VALUE ZERO.
+
+      * Define a table (array)
        01  NAME-TABLE.
-           05 NAME-ENTRY OCCURS 3 TIMES.
+           05 NAME-ENTRY OCCURS 1 TO 10 TIMES
+                  DEPENDING ON WS-TABLE-SIZE
+                  INDEXED BY NAME-IDX.
               10 FIRSTNAME PIC X(10).
               10 LASTNAME  PIC X(10).
 
        01  FULLNAME PIC X(25).
-       01  I        PIC 9 VALUE 1.
+       01  I        PIC 9(2) VALUE 1.
 
-       * For INSPECT
+      * For INSPECT
        01  WS-COUNT PIC 9(2) VALUE 0.
 
-       PROCEDURE DIVISION.
+      * For the last-name lookup
+       01  WS-SEARCH-LASTNAME PIC X(10).
+       01  WS-SEARCH-RESULT   PIC X(1).
+           88  WS-SEARCH-FOUND VALUE 'Y'.
 
-       * -------------------------------
-       * Populate Table
-       * -------------------------------
-           MOVE "MANAN"   TO FIRSTNAME(1)
-           MOVE "PANCHAL" TO LASTNAME(1)
+       PROCEDURE DIVISION.
 
-           MOVE "JOHN"    TO FIRSTNAME(2)
-           MOVE "DOE"     TO LASTNAME(2)
+      * -------------------------------
+      * Populate Table from NAME-FILE
+      * -------------------------------
+           MOVE ZERO TO WS-TABLE-SIZE
+           OPEN INPUT NAME-FILE
 
-           MOVE "ALICE"   TO FIRSTNAME(3)
-           MOVE "SMITH"   TO LASTNAME(3)
+           IF WS-FILE-STATUS = '00'
+               PERFORM UNTIL WS-EOF = 'Y' OR WS-TABLE-SIZE = 10
+                   READ NAME-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TABLE-SIZE
+                           MOVE FR-FIRSTNAME TO FIRSTNAME(WS-TABLE-SIZE)
+                           MOVE FR-LASTNAME TO LASTNAME(WS-TABLE-SIZE)
+                   END-READ
+               END-PERFORM
+               CLOSE NAME-FILE
+           ELSE
+               DISPLAY "NAME-FILE not found - table is empty."
+           END-IF
 
-       * -------------------------------
-       * Loop through table
-       * -------------------------------
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+      * -------------------------------
+      * Loop through table
+      * -------------------------------
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TABLE-SIZE
 
-               * STRING for each entry
+      * STRING for each entry
                STRING FIRSTNAME(I) DELIMITED BY SPACE
                       " " DELIMITED BY SIZE
                       LASTNAME(I) DELIMITED BY SPACE
@@ -44,7 +81,7 @@
 
                DISPLAY "Full Name: " FULLNAME
 
-               * INSPECT TALLYING (count 'A')
+      * INSPECT TALLYING (count 'A')
                MOVE 0 TO WS-COUNT
                INSPECT FULLNAME
                    TALLYING WS-COUNT FOR ALL 'A'
@@ -53,4 +90,28 @@
 
            END-PERFORM
 
+      * -------------------------------
+      * Look up an entry by last name
+      * -------------------------------
+           DISPLAY "Search for last name: "
+           ACCEPT WS-SEARCH-LASTNAME
+           MOVE 'N' TO WS-SEARCH-RESULT
+
+           SET NAME-IDX TO 1
+           SEARCH NAME-ENTRY
+               AT END
+                   DISPLAY "Not found: " WS-SEARCH-LASTNAME
+               WHEN LASTNAME(NAME-IDX) = WS-SEARCH-LASTNAME
+                   MOVE 'Y' TO WS-SEARCH-RESULT
+           END-SEARCH
+
+           IF WS-SEARCH-FOUND
+               STRING FIRSTNAME(NAME-IDX) DELIMITED BY SPACE
+                      " " DELIMITED BY SIZE
+                      LASTNAME(NAME-IDX) DELIMITED BY SPACE
+                      INTO FULLNAME
+               END-STRING
+               DISPLAY "Found: " FULLNAME
+           END-IF
+
            STOP RUN.
