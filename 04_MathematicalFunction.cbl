@@ -9,6 +9,27 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+
+      * For loan amortization
+       01  WS-LOAN-PRINCIPAL   PIC 9(9)V99.
+       01  WS-LOAN-RATE        PIC 9(3)V9999.
+       01  WS-LOAN-TERM-MONTHS PIC 9(3).
+       01  WS-MONTHLY-RATE     PIC 9(3)V9999999.
+       01  WS-RATE-FACTOR      PIC 9(9)V9999999.
+       01  WS-PAYMENT-NUMER    PIC 9(14)V9999999.
+       01  WS-PAYMENT-DENOM    PIC 9(9)V9999999.
+       01  WS-MONTHLY-PAYMENT  PIC 9(9)V99.
+       01  WS-TOTAL-PAYMENT    PIC 9(11)V99.
+       01  WS-TOTAL-INTEREST   PIC 9(11)V99.
+       01  WS-LOAN-BALANCE     PIC 9(9)V99.
+       01  WS-PERIOD-NUM       PIC 9(3).
+       01  WS-PERIOD-INTEREST  PIC 9(9)V99.
+       01  WS-PERIOD-PRINCIPAL PIC 9(9)V99.
+
+      * For the currency-string parser
+       01  WS-CURRENCY-INPUT   PIC X(20).
+       01  WS-CURRENCY-VALUE   PIC 9(9)V99.
+
        PROCEDURE DIVISION.
            DISPLAY "COBOL MATHEMATICAL FUNCTIONS DEMO".
            DISPLAY FUNCTION SUM(1 2).
@@ -19,7 +40,105 @@
            DISPLAY FUNCTION LOG10(32).
            DISPLAY FUNCTION INTEGER(4.8).
            DISPLAY FUNCTION NUMVAL("    12").
-           DISPLAY FUNCTION NUMVAL-C("$    12").
            DISPLAY FUNCTION RANDOM(9).
 
+           PERFORM CALCULATE-LOAN-PAYMENT.
+           PERFORM PARSE-CURRENCY-INPUT.
+
            STOP RUN.
+
+      * -------------------------------
+      * Parse a currency string such as "$1,234.56" into a
+      * plain numeric amount
+      * -------------------------------
+       PARSE-CURRENCY-INPUT.
+
+           DISPLAY "Enter a currency amount (e.g. $1,234.56): "
+           ACCEPT WS-CURRENCY-INPUT
+
+           COMPUTE WS-CURRENCY-VALUE =
+               FUNCTION NUMVAL-C(WS-CURRENCY-INPUT)
+
+           DISPLAY "PARSED VALUE: " WS-CURRENCY-VALUE
+
+           EXIT.
+
+      * -------------------------------
+      * Loan amortization: monthly payment, total paid and
+      * total interest for a fixed-rate installment loan
+      * -------------------------------
+       CALCULATE-LOAN-PAYMENT.
+
+           DISPLAY "Enter loan principal: "
+           ACCEPT WS-LOAN-PRINCIPAL
+           DISPLAY "Enter annual interest rate (percent): "
+           ACCEPT WS-LOAN-RATE
+           DISPLAY "Enter loan term in months: "
+           ACCEPT WS-LOAN-TERM-MONTHS
+
+           COMPUTE WS-MONTHLY-RATE = (WS-LOAN-RATE / 100) / 12
+
+           IF WS-MONTHLY-RATE = 0
+               COMPUTE WS-MONTHLY-PAYMENT =
+                   WS-LOAN-PRINCIPAL / WS-LOAN-TERM-MONTHS
+           ELSE
+               COMPUTE WS-RATE-FACTOR =
+                   (1 + WS-MONTHLY-RATE) ** WS-LOAN-TERM-MONTHS
+               COMPUTE WS-PAYMENT-NUMER =
+                   WS-LOAN-PRINCIPAL * WS-MONTHLY-RATE * WS-RATE-FACTOR
+               COMPUTE WS-PAYMENT-DENOM = WS-RATE-FACTOR - 1
+               COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+                   WS-PAYMENT-NUMER / WS-PAYMENT-DENOM
+           END-IF
+
+           COMPUTE WS-TOTAL-PAYMENT =
+               WS-MONTHLY-PAYMENT * WS-LOAN-TERM-MONTHS
+           COMPUTE WS-TOTAL-INTEREST =
+               WS-TOTAL-PAYMENT - WS-LOAN-PRINCIPAL
+
+           DISPLAY "MONTHLY PAYMENT: " WS-MONTHLY-PAYMENT
+           DISPLAY "TOTAL PAYMENT: " WS-TOTAL-PAYMENT
+           DISPLAY "TOTAL INTEREST: " WS-TOTAL-INTEREST
+
+           PERFORM PRINT-AMORTIZATION-SCHEDULE
+
+           EXIT.
+
+      * -------------------------------
+      * Period-by-period principal/interest breakdown for the
+      * loan just calculated above
+      * -------------------------------
+       PRINT-AMORTIZATION-SCHEDULE.
+
+           MOVE WS-LOAN-PRINCIPAL TO WS-LOAN-BALANCE
+
+           DISPLAY "PERIOD  PAYMENT       INTEREST      "
+               "PRINCIPAL     BALANCE"
+
+           PERFORM VARYING WS-PERIOD-NUM FROM 1 BY 1
+               UNTIL WS-PERIOD-NUM > WS-LOAN-TERM-MONTHS
+               PERFORM PRINT-AMORTIZATION-LINE
+           END-PERFORM
+
+           EXIT.
+
+      * -------------------------------
+      * One period's line of the amortization schedule
+      * -------------------------------
+       PRINT-AMORTIZATION-LINE.
+
+           COMPUTE WS-PERIOD-INTEREST ROUNDED =
+               WS-LOAN-BALANCE * WS-MONTHLY-RATE
+           COMPUTE WS-PERIOD-PRINCIPAL =
+               WS-MONTHLY-PAYMENT - WS-PERIOD-INTEREST
+           IF WS-PERIOD-PRINCIPAL > WS-LOAN-BALANCE
+               MOVE WS-LOAN-BALANCE TO WS-PERIOD-PRINCIPAL
+           END-IF
+           COMPUTE WS-LOAN-BALANCE =
+               WS-LOAN-BALANCE - WS-PERIOD-PRINCIPAL
+
+           DISPLAY WS-PERIOD-NUM "  " WS-MONTHLY-PAYMENT "  "
+               WS-PERIOD-INTEREST "  " WS-PERIOD-PRINCIPAL "  "
+               WS-LOAN-BALANCE
+
+           EXIT.
