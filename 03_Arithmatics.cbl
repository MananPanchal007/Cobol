@@ -29,28 +29,60 @@
        PROCEDURE DIVISION.
 
       *>      ********************ADDING NUMBERS********************
-           ADD A TO B.
-           COMPUTE B = A + B.
-           ADD A TO B GIVING C.
+           ADD A TO B
+               ON SIZE ERROR
+                   DISPLAY "SIZE ERROR: ADD A TO B"
+           END-ADD.
+
+           COMPUTE B = A + B
+               ON SIZE ERROR
+                   DISPLAY "SIZE ERROR: COMPUTE B = A + B"
+           END-COMPUTE.
+
+           ADD A TO B GIVING C
+               ON SIZE ERROR
+                   DISPLAY "SIZE ERROR: ADD A TO B GIVING C"
+           END-ADD.
            DISPLAY "B: " B.
            DISPLAY "C: " C.
-           COMPUTE C ROUNDED= A + B.
 
-           ADD A TO B GIVING C ROUNDED.
+           COMPUTE C ROUNDED = A + B
+               ON SIZE ERROR
+                   DISPLAY "SIZE ERROR: COMPUTE C ROUNDED = A + B"
+           END-COMPUTE.
+
+           ADD A TO B GIVING C ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "SIZE ERROR: ADD A TO B GIVING C ROUNDED"
+           END-ADD.
            DISPLAY "C(rounded): " C.
            DISPLAY"******************************************"
 
       *>      ******************SUBTRACTING NUMBERS*******************
-           SUBTRACT 1 FROM D.
-           COMPUTE ANSWER = D - E.
+           SUBTRACT 1 FROM D
+               ON SIZE ERROR
+                   DISPLAY "SIZE ERROR: SUBTRACT 1 FROM D"
+           END-SUBTRACT.
+
+           COMPUTE ANSWER = D - E
+               ON SIZE ERROR
+                   DISPLAY "SIZE ERROR: COMPUTE ANSWER = D - E"
+           END-COMPUTE.
 
            DISPLAY "D: " D.
            DISPLAY "Answer: " ANSWER.
            DISPLAY"******************************************"
 
       *>      *************MULTIPLICATION OF NUMBERS****************
-           MULTIPLY D BY E.
-           COMPUTE ANSWER = D * E.
+           MULTIPLY D BY E
+               ON SIZE ERROR
+                   DISPLAY "SIZE ERROR: MULTIPLY D BY E"
+           END-MULTIPLY.
+
+           COMPUTE ANSWER = D * E
+               ON SIZE ERROR
+                   DISPLAY "SIZE ERROR: COMPUTE ANSWER = D * E"
+           END-COMPUTE.
 
            DISPLAY "D(MULTIPLY): " D.
            DISPLAY "Answer: " ANSWER.
@@ -61,7 +93,10 @@
       *>      DIVIDE F BY 4 GIVING G.  *> OR
       *>      COMPUTE G = F / 4.
 
-           DIVIDE F BY 5 GIVING G REMAINDER VARIABLEC.
+           DIVIDE F BY 5 GIVING G REMAINDER VARIABLEC
+               ON SIZE ERROR
+                   DISPLAY "SIZE ERROR: DIVIDE F BY 5 GIVING G"
+           END-DIVIDE.
 
            DISPLAY "F: " F.
            DISPLAY "G: " G.
