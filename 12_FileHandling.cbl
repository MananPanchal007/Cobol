@@ -6,7 +6,8 @@
        FILE-CONTROL.
 
            SELECT EMP-FILE ASSIGN TO 'employee.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,69 +16,298 @@
        01 EMP-RECORD.
           05 EMP-ID     PIC 9(3).
           05 EMP-NAME   PIC X(20).
+          05 EMP-SALARY PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
        01 WS-EOF        PIC X VALUE 'N'.
        01 WS-CHOICE     PIC X.
+       01 WS-TARGET-ID  PIC 9(3).
+       01 WS-NEW-NAME   PIC X(20).
+       01 WS-NEW-SALARY PIC 9(7)V99.
+       01 WS-REC-COUNT  PIC 9(3) VALUE ZERO.
+       01 WS-NEW-COUNT  PIC 9(3) VALUE ZERO.
+       01 WS-IDX        PIC 9(3).
+       01 WS-FOUND      PIC X VALUE 'N'.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-SWAP-ID     PIC 9(3).
+       01 WS-SWAP-NAME   PIC X(20).
+       01 WS-SWAP-SALARY PIC 9(7)V99.
+       01 WS-JDX        PIC 9(3).
+       01 WS-DISPLAY-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-EMP-TABLE.
+          05 WS-EMP-ENTRY OCCURS 200 TIMES.
+             10 WS-TBL-ID     PIC 9(3).
+             10 WS-TBL-NAME   PIC X(20).
+             10 WS-TBL-SALARY PIC 9(7)V99.
 
        PROCEDURE DIVISION.
 
-       * -------------------------------
-       * Ask user: Write or Read
-       * -------------------------------
-           DISPLAY "Enter W to WRITE, R to READ: "
+      * -------------------------------
+      * Ask user: Write, Read, Update or Delete
+      * -------------------------------
+           DISPLAY "Enter W to WRITE, R to READ, U to UPDATE, "
+           DISPLAY "D to DELETE, S for SORTED READ: "
            ACCEPT WS-CHOICE
 
-           IF WS-CHOICE = 'W'
-               PERFORM WRITE-FILE
-           ELSE
-               PERFORM READ-FILE
-           END-IF
+           EVALUATE WS-CHOICE
+               WHEN 'W'
+                   PERFORM WRITE-FILE
+               WHEN 'U'
+                   PERFORM UPDATE-FILE
+               WHEN 'D'
+                   PERFORM DELETE-FILE
+               WHEN 'S'
+                   PERFORM SORTED-READ-FILE
+               WHEN OTHER
+                   PERFORM READ-FILE
+           END-EVALUATE
 
            STOP RUN.
 
-       * -------------------------------
-       * WRITE to file
-       * -------------------------------
+      * -------------------------------
+      * WRITE to file
+      * -------------------------------
        WRITE-FILE.
 
-           OPEN OUTPUT EMP-FILE
+           DISPLAY "Enter Employee ID: "
+           ACCEPT WS-TARGET-ID
 
-           MOVE 101 TO EMP-ID
-           MOVE "MANAN PANCHAL" TO EMP-NAME
-           WRITE EMP-RECORD
+           PERFORM LOAD-TABLE
 
-           MOVE 102 TO EMP-ID
-           MOVE "JOHN DOE" TO EMP-NAME
-           WRITE EMP-RECORD
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REC-COUNT
+               IF WS-TBL-ID(WS-IDX) = WS-TARGET-ID
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 'Y'
+               DISPLAY "Duplicate Employee ID - record not added."
+           ELSE
+               DISPLAY "Enter Employee Name: "
+               ACCEPT WS-NEW-NAME
+               DISPLAY "Enter Employee Salary: "
+               ACCEPT WS-NEW-SALARY
+               MOVE WS-TARGET-ID TO EMP-ID
+               MOVE WS-NEW-NAME TO EMP-NAME
+               MOVE WS-NEW-SALARY TO EMP-SALARY
+               PERFORM APPEND-RECORD
+               DISPLAY "Data written to file."
+           END-IF
+
+           EXIT.
+
+      * -------------------------------
+      * APPEND one record, preserving what is already on file
+      * -------------------------------
+       APPEND-RECORD.
+
+           OPEN EXTEND EMP-FILE
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT EMP-FILE
+           END-IF
 
-           MOVE 103 TO EMP-ID
-           MOVE "ALICE SMITH" TO EMP-NAME
            WRITE EMP-RECORD
 
            CLOSE EMP-FILE
 
-           DISPLAY "Data written to file."
-
            EXIT.
 
-       * -------------------------------
-       * READ from file
-       * -------------------------------
+      * -------------------------------
+      * READ from file
+      * -------------------------------
        READ-FILE.
 
+           MOVE ZERO TO WS-DISPLAY-COUNT
+           MOVE 'N' TO WS-EOF
+
            OPEN INPUT EMP-FILE
 
-           PERFORM UNTIL WS-EOF = 'Y'
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO WS-EOF
+           ELSE
+               PERFORM UNTIL WS-EOF = 'Y'
+
+                   READ EMP-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           DISPLAY "ID: " EMP-ID
+                           DISPLAY "NAME: " EMP-NAME
+                           DISPLAY "SALARY: " EMP-SALARY
+                           ADD 1 TO WS-DISPLAY-COUNT
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE EMP-FILE
+           END-IF
+
+           DISPLAY "Records listed: " WS-DISPLAY-COUNT
+
+           EXIT.
+
+      * -------------------------------
+      * READ from file, sorted by Employee ID
+      * -------------------------------
+       SORTED-READ-FILE.
+
+           PERFORM LOAD-TABLE
+           PERFORM SORT-TABLE-BY-ID
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REC-COUNT
+               DISPLAY "ID: " WS-TBL-ID(WS-IDX)
+               DISPLAY "NAME: " WS-TBL-NAME(WS-IDX)
+               DISPLAY "SALARY: " WS-TBL-SALARY(WS-IDX)
+           END-PERFORM
+
+           DISPLAY "Records listed: " WS-REC-COUNT
+
+           EXIT.
+
+      * -------------------------------
+      * Bubble sort WS-EMP-TABLE into ascending Employee ID order
+      * -------------------------------
+       SORT-TABLE-BY-ID.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REC-COUNT - 1
+               PERFORM VARYING WS-JDX FROM 1 BY 1
+                   UNTIL WS-JDX > WS-REC-COUNT - WS-IDX
+                   IF WS-TBL-ID(WS-JDX) > WS-TBL-ID(WS-JDX + 1)
+                       MOVE WS-TBL-ID(WS-JDX) TO WS-SWAP-ID
+                       MOVE WS-TBL-NAME(WS-JDX) TO WS-SWAP-NAME
+                       MOVE WS-TBL-SALARY(WS-JDX) TO WS-SWAP-SALARY
+                       MOVE WS-TBL-ID(WS-JDX + 1) TO WS-TBL-ID(WS-JDX)
+                       MOVE WS-TBL-NAME(WS-JDX + 1) TO
+                           WS-TBL-NAME(WS-JDX)
+                       MOVE WS-TBL-SALARY(WS-JDX + 1) TO
+                           WS-TBL-SALARY(WS-JDX)
+                       MOVE WS-SWAP-ID TO WS-TBL-ID(WS-JDX + 1)
+                       MOVE WS-SWAP-NAME TO WS-TBL-NAME(WS-JDX + 1)
+                       MOVE WS-SWAP-SALARY TO WS-TBL-SALARY(WS-JDX + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           EXIT.
+
+      * -------------------------------
+      * UPDATE a record's name by ID
+      * -------------------------------
+       UPDATE-FILE.
 
-               READ EMP-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       DISPLAY "ID: " EMP-ID
-                       DISPLAY "NAME: " EMP-NAME
-               END-READ
+           PERFORM LOAD-TABLE
+
+           DISPLAY "Enter Employee ID to update: "
+           ACCEPT WS-TARGET-ID
+           DISPLAY "Enter new name: "
+           ACCEPT WS-NEW-NAME
+
+           MOVE 'N' TO WS-FOUND
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REC-COUNT
+               IF WS-TBL-ID(WS-IDX) = WS-TARGET-ID
+                   MOVE WS-NEW-NAME TO WS-TBL-NAME(WS-IDX)
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 'Y'
+               PERFORM SAVE-TABLE
+               DISPLAY "Record updated."
+           ELSE
+               DISPLAY "Employee ID not found."
+           END-IF
+
+           EXIT.
+
+      * -------------------------------
+      * DELETE a record by ID
+      * -------------------------------
+       DELETE-FILE.
+
+           PERFORM LOAD-TABLE
+
+           DISPLAY "Enter Employee ID to delete: "
+           ACCEPT WS-TARGET-ID
+
+           MOVE 'N' TO WS-FOUND
+           MOVE ZERO TO WS-NEW-COUNT
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REC-COUNT
+               IF WS-TBL-ID(WS-IDX) = WS-TARGET-ID
+                   MOVE 'Y' TO WS-FOUND
+               ELSE
+                   ADD 1 TO WS-NEW-COUNT
+                   MOVE WS-TBL-ID(WS-IDX) TO WS-TBL-ID(WS-NEW-COUNT)
+                   MOVE WS-TBL-NAME(WS-IDX) TO WS-TBL-NAME(WS-NEW-COUNT)
+                   MOVE WS-TBL-SALARY(WS-IDX) TO
+                       WS-TBL-SALARY(WS-NEW-COUNT)
+               END-IF
+           END-PERFORM
+
+           MOVE WS-NEW-COUNT TO WS-REC-COUNT
+
+           IF WS-FOUND = 'Y'
+               PERFORM SAVE-TABLE
+               DISPLAY "Record deleted."
+           ELSE
+               DISPLAY "Employee ID not found."
+           END-IF
+
+           EXIT.
+
+      * -------------------------------
+      * LOAD all records into WS-EMP-TABLE
+      * -------------------------------
+       LOAD-TABLE.
+
+           MOVE 'N' TO WS-EOF
+           MOVE ZERO TO WS-REC-COUNT
+
+           OPEN INPUT EMP-FILE
+
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO WS-EOF
+           ELSE
+               PERFORM UNTIL WS-EOF = 'Y' OR WS-REC-COUNT = 200
+
+                   READ EMP-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-REC-COUNT
+                           MOVE EMP-ID TO WS-TBL-ID(WS-REC-COUNT)
+                           MOVE EMP-NAME TO WS-TBL-NAME(WS-REC-COUNT)
+                           MOVE EMP-SALARY TO
+                               WS-TBL-SALARY(WS-REC-COUNT)
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE EMP-FILE
+           END-IF
+
+           EXIT.
+
+      * -------------------------------
+      * SAVE WS-EMP-TABLE back out to the file
+      * -------------------------------
+       SAVE-TABLE.
+
+           OPEN OUTPUT EMP-FILE
 
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REC-COUNT
+               MOVE WS-TBL-ID(WS-IDX) TO EMP-ID
+               MOVE WS-TBL-NAME(WS-IDX) TO EMP-NAME
+               MOVE WS-TBL-SALARY(WS-IDX) TO EMP-SALARY
+               WRITE EMP-RECORD
            END-PERFORM
 
            CLOSE EMP-FILE
