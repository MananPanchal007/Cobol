@@ -4,7 +4,7 @@
       * Purpose:
       * Tectonics: cobc
       ******************************************************************
-              IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. 10_StringStatement.
 
        DATA DIVISION.
@@ -14,18 +14,32 @@
        01  LASTNAME  PIC X(7) VALUE "PANCHAL".
        01  FULLNAME  PIC X(20) VALUE SPACES.
 
-       * For UNSTRING
+      * For UNSTRING
        01  U-FIRST    PIC X(10).
        01  U-LAST     PIC X(10).
 
-       * For INSPECT
+      * For INSPECT
        01  WS-COUNT   PIC 9(2) VALUE 0.
 
+      * For PII masking
+       01  WS-PII PIC X(11) VALUE "123-45-6789".
+
+      * For the CSV line builder/parser
+       01  WS-CSV-FIELD-COUNT PIC 9(2) VALUE ZERO.
+       01  WS-CSV-FIELDS.
+           05 WS-CSV-FIELD OCCURS 1 TO 10 TIMES
+                  DEPENDING ON WS-CSV-FIELD-COUNT
+                  PIC X(15).
+       01  WS-CSV-LINE      PIC X(100) VALUE SPACES.
+       01  WS-CSV-PTR       PIC 9(3).
+       01  WS-CSV-DELIMS    PIC 9(2).
+       01  WS-CSV-IDX       PIC 9(2).
+
        PROCEDURE DIVISION.
 
-       * -------------------------------
-       * STRING
-       * -------------------------------
+      * -------------------------------
+      * STRING
+      * -------------------------------
            STRING FIRSTNAME DELIMITED BY SPACE
                   " " DELIMITED BY SIZE
                   LASTNAME DELIMITED BY SPACE
@@ -34,9 +48,9 @@
 
            DISPLAY "After STRING: " FULLNAME.
 
-       * -------------------------------
-       * UNSTRING
-       * -------------------------------
+      * -------------------------------
+      * UNSTRING
+      * -------------------------------
            UNSTRING FULLNAME
                DELIMITED BY SPACE
                INTO U-FIRST
@@ -47,28 +61,43 @@
            DISPLAY "First Name: " U-FIRST
            DISPLAY "Last Name : " U-LAST
 
-       * -------------------------------
-       * INSPECT (TALLYING)
-       * Count occurrences of 'A'
-       * -------------------------------
+      * -------------------------------
+      * INSPECT (TALLYING)
+      * Count occurrences of 'A'
+      * -------------------------------
            INSPECT FULLNAME
                TALLYING WS-COUNT FOR ALL 'A'.
 
            DISPLAY "Count of A: " WS-COUNT
 
-       * -------------------------------
-       * INSPECT with REPLACING
-       * Replace A with *
-       * -------------------------------
+      * -------------------------------
+      * INSPECT with REPLACING
+      * Replace A with *
+      * -------------------------------
            INSPECT FULLNAME
                REPLACING ALL 'A' BY '*'.
 
            DISPLAY "After REPLACING A with *: " FULLNAME
 
-       * -------------------------------
-       * INSPECT with CONVERTING
-       * Convert lowercase to uppercase
-       * -------------------------------
+      * -------------------------------
+      * INSPECT with REPLACING, reference-modified
+      * Mask all but the last 4 characters of a PII
+      * field (e.g. an SSN) - the digits in positions
+      * 1 through 7 become *, "-6789" stays readable
+      * -------------------------------
+           INSPECT WS-PII(1:7)
+               REPLACING ALL '0' BY '*' ALL '1' BY '*'
+                         ALL '2' BY '*' ALL '3' BY '*'
+                         ALL '4' BY '*' ALL '5' BY '*'
+                         ALL '6' BY '*' ALL '7' BY '*'
+                         ALL '8' BY '*' ALL '9' BY '*'.
+
+           DISPLAY "Masked PII: " WS-PII
+
+      * -------------------------------
+      * INSPECT with CONVERTING
+      * Convert lowercase to uppercase
+      * -------------------------------
            MOVE "manan panchal" TO FULLNAME
 
            INSPECT FULLNAME
@@ -77,4 +106,74 @@
 
            DISPLAY "After CONVERTING to uppercase: " FULLNAME
 
+      * -------------------------------
+      * Build a CSV line from an arbitrary number of fields
+      * -------------------------------
+           DISPLAY "How many CSV fields (1-10)? "
+           ACCEPT WS-CSV-FIELD-COUNT
+
+           IF WS-CSV-FIELD-COUNT > 10
+               MOVE 10 TO WS-CSV-FIELD-COUNT
+           END-IF
+
+           PERFORM VARYING WS-CSV-IDX FROM 1 BY 1
+               UNTIL WS-CSV-IDX > WS-CSV-FIELD-COUNT
+               DISPLAY "Field " WS-CSV-IDX ": "
+               ACCEPT WS-CSV-FIELD(WS-CSV-IDX)
+           END-PERFORM
+
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE 1 TO WS-CSV-PTR
+
+           PERFORM VARYING WS-CSV-IDX FROM 1 BY 1
+               UNTIL WS-CSV-IDX > WS-CSV-FIELD-COUNT
+               IF WS-CSV-IDX > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO WS-CSV-LINE
+                       WITH POINTER WS-CSV-PTR
+                   END-STRING
+               END-IF
+               STRING WS-CSV-FIELD(WS-CSV-IDX) DELIMITED BY SPACE
+                   INTO WS-CSV-LINE
+                   WITH POINTER WS-CSV-PTR
+               END-STRING
+           END-PERFORM
+
+           DISPLAY "CSV LINE: " WS-CSV-LINE
+
+      * -------------------------------
+      * Parse a CSV line back into its fields
+      * -------------------------------
+           DISPLAY "Enter a CSV line to parse: "
+           ACCEPT WS-CSV-LINE
+
+           MOVE ZERO TO WS-CSV-DELIMS
+           INSPECT WS-CSV-LINE TALLYING WS-CSV-DELIMS FOR ALL ','
+           COMPUTE WS-CSV-FIELD-COUNT = WS-CSV-DELIMS + 1
+
+           IF WS-CSV-FIELD-COUNT > 10
+               DISPLAY "LINE HAS TOO MANY FIELDS - PARSING FIRST 10"
+               MOVE 10 TO WS-CSV-FIELD-COUNT
+           END-IF
+
+           MOVE 1 TO WS-CSV-PTR
+           PERFORM VARYING WS-CSV-IDX FROM 1 BY 1
+               UNTIL WS-CSV-IDX > WS-CSV-FIELD-COUNT
+               IF WS-CSV-IDX < WS-CSV-FIELD-COUNT
+                   UNSTRING WS-CSV-LINE DELIMITED BY ','
+                       INTO WS-CSV-FIELD(WS-CSV-IDX)
+                       WITH POINTER WS-CSV-PTR
+                   END-UNSTRING
+               ELSE
+                   MOVE WS-CSV-LINE(WS-CSV-PTR:)
+                       TO WS-CSV-FIELD(WS-CSV-IDX)
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Parsed fields:"
+           PERFORM VARYING WS-CSV-IDX FROM 1 BY 1
+               UNTIL WS-CSV-IDX > WS-CSV-FIELD-COUNT
+               DISPLAY "  " WS-CSV-IDX ": " WS-CSV-FIELD(WS-CSV-IDX)
+           END-PERFORM
+
            STOP RUN.
