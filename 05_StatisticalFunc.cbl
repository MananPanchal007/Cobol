@@ -6,17 +6,221 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 05_StatisticalFunc.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO 'employee.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD  EMP-FILE.
+       01  EMP-RECORD.
+           05  EMP-ID     PIC 9(3).
+           05  EMP-NAME   PIC X(20).
+           05  EMP-SALARY PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-EOF         PIC X VALUE 'N'.
+
+      * Salaries loaded from EMP-FILE, falling back to sample
+      * data below when the file has not been created yet
+       01  WS-SALARY-COUNT PIC 9(3) VALUE ZERO.
+       01  WS-SALARY-TABLE.
+           05 WS-SALARY-ENTRY OCCURS 1 TO 200 TIMES
+                  DEPENDING ON WS-SALARY-COUNT
+                  PIC 9(7)V99.
+
+      * Working fields for the hand-rolled statistics below -
+      * computed manually, one entry at a time, so the salary
+      * count read from EMP-FILE can vary from run to run
+       01  WS-SALARY-SUM      PIC 9(10)V99 VALUE ZERO.
+       01  WS-SALARY-MEAN     PIC 9(7)V99  VALUE ZERO.
+       01  WS-SALARY-MIN      PIC 9(7)V99  VALUE ZERO.
+       01  WS-SALARY-MAX      PIC 9(7)V99  VALUE ZERO.
+       01  WS-SUM-SQ-DIFF     PIC 9(16)V9999 VALUE ZERO.
+       01  WS-SALARY-VARIANCE PIC 9(14)V9999 VALUE ZERO.
+       01  WS-SALARY-STDDEV   PIC 9(8)V9999  VALUE ZERO.
+       01  WS-SALARY-MEDIAN   PIC 9(7)V99  VALUE ZERO.
+       01  WS-DIFF            PIC S9(7)V99.
+       01  WS-MID             PIC 9(3).
+       01  WS-IDX             PIC 9(3).
+       01  WS-JDX             PIC 9(3).
+       01  WS-SWAP-SALARY     PIC 9(7)V99.
+
+      * For outlier detection (beyond 2 standard deviations
+      * from the mean)
+       01  WS-OUTLIER-LOW    PIC S9(8)V99.
+       01  WS-OUTLIER-HIGH   PIC S9(8)V99.
+       01  WS-OUTLIER-COUNT  PIC 9(3) VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "MEAN: " FUNCTION MEAN(1 2 3 4 5 6 7 8 9 10).
-           DISPLAY "MEDIAN: " FUNCTION MEDIAN(1 2 3 4 5 6 7 8 9 10).
-           DISPLAY "STANDARD-DEVIATION: "
-           FUNCTION STANDARD-DEVIATION(1 2 3 4 5 6 7 8 9 10).
-           DISPLAY "VARIANCE: "
-           FUNCTION VARIANCE(1 2 3 4 5 6 7 8 9 10).
-           DISPLAY "MIN: " FUNCTION MIN(1 2 3 4 5 6 7 8 9 10).
-           DISPLAY "MAX: " FUNCTION MAX(1 2 3 4 5 6 7 8 9 10).
+           PERFORM LOAD-SALARIES
+
+           IF WS-SALARY-COUNT = 0
+               DISPLAY "employee.dat not found - using sample data."
+               MOVE 10 TO WS-SALARY-COUNT
+               MOVE 1 TO WS-SALARY-ENTRY(1)
+               MOVE 2 TO WS-SALARY-ENTRY(2)
+               MOVE 3 TO WS-SALARY-ENTRY(3)
+               MOVE 4 TO WS-SALARY-ENTRY(4)
+               MOVE 5 TO WS-SALARY-ENTRY(5)
+               MOVE 6 TO WS-SALARY-ENTRY(6)
+               MOVE 7 TO WS-SALARY-ENTRY(7)
+               MOVE 8 TO WS-SALARY-ENTRY(8)
+               MOVE 9 TO WS-SALARY-ENTRY(9)
+               MOVE 10 TO WS-SALARY-ENTRY(10)
+           END-IF
+
+           PERFORM COMPUTE-STATISTICS
+
+           DISPLAY "MEAN: " WS-SALARY-MEAN.
+           DISPLAY "MEDIAN: " WS-SALARY-MEDIAN.
+           DISPLAY "STANDARD-DEVIATION: " WS-SALARY-STDDEV.
+           DISPLAY "VARIANCE: " WS-SALARY-VARIANCE.
+           DISPLAY "MIN: " WS-SALARY-MIN.
+           DISPLAY "MAX: " WS-SALARY-MAX.
+
+           PERFORM DETECT-OUTLIERS
+
            STOP RUN.
+
+      * -------------------------------
+      * Load every EMP-SALARY on file into WS-SALARY-TABLE
+      * -------------------------------
+       LOAD-SALARIES.
+
+           MOVE 'N' TO WS-EOF
+           MOVE ZERO TO WS-SALARY-COUNT
+
+           OPEN INPUT EMP-FILE
+
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO WS-EOF
+           ELSE
+               PERFORM UNTIL WS-EOF = 'Y' OR WS-SALARY-COUNT = 200
+
+                   READ EMP-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-SALARY-COUNT
+                           MOVE EMP-SALARY TO
+                               WS-SALARY-ENTRY(WS-SALARY-COUNT)
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE EMP-FILE
+           END-IF
+
+           EXIT.
+
+      * -------------------------------
+      * Mean, min, max, variance and standard deviation over
+      * WS-SALARY-TABLE
+      * -------------------------------
+       COMPUTE-STATISTICS.
+
+           MOVE WS-SALARY-ENTRY(1) TO WS-SALARY-MIN
+           MOVE WS-SALARY-ENTRY(1) TO WS-SALARY-MAX
+           MOVE ZERO TO WS-SALARY-SUM
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-SALARY-COUNT
+               ADD WS-SALARY-ENTRY(WS-IDX) TO WS-SALARY-SUM
+               IF WS-SALARY-ENTRY(WS-IDX) < WS-SALARY-MIN
+                   MOVE WS-SALARY-ENTRY(WS-IDX) TO WS-SALARY-MIN
+               END-IF
+               IF WS-SALARY-ENTRY(WS-IDX) > WS-SALARY-MAX
+                   MOVE WS-SALARY-ENTRY(WS-IDX) TO WS-SALARY-MAX
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-SALARY-MEAN ROUNDED =
+               WS-SALARY-SUM / WS-SALARY-COUNT
+
+           MOVE ZERO TO WS-SUM-SQ-DIFF
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-SALARY-COUNT
+               COMPUTE WS-DIFF =
+                   WS-SALARY-ENTRY(WS-IDX) - WS-SALARY-MEAN
+               COMPUTE WS-SUM-SQ-DIFF =
+                   WS-SUM-SQ-DIFF + WS-DIFF * WS-DIFF
+           END-PERFORM
+
+           COMPUTE WS-SALARY-VARIANCE ROUNDED =
+               WS-SUM-SQ-DIFF / WS-SALARY-COUNT
+           COMPUTE WS-SALARY-STDDEV ROUNDED =
+               FUNCTION SQRT(WS-SALARY-VARIANCE)
+
+           PERFORM SORT-SALARIES
+
+           IF FUNCTION MOD(WS-SALARY-COUNT, 2) = 0
+               COMPUTE WS-MID = WS-SALARY-COUNT / 2
+               COMPUTE WS-SALARY-MEDIAN ROUNDED =
+                   (WS-SALARY-ENTRY(WS-MID)
+                       + WS-SALARY-ENTRY(WS-MID + 1)) / 2
+           ELSE
+               COMPUTE WS-MID = (WS-SALARY-COUNT + 1) / 2
+               MOVE WS-SALARY-ENTRY(WS-MID) TO WS-SALARY-MEDIAN
+           END-IF
+
+           EXIT.
+
+      * -------------------------------
+      * Flag any salary more than 2 standard deviations from
+      * the mean
+      * -------------------------------
+       DETECT-OUTLIERS.
+
+           COMPUTE WS-OUTLIER-LOW =
+               WS-SALARY-MEAN - (2 * WS-SALARY-STDDEV)
+           COMPUTE WS-OUTLIER-HIGH =
+               WS-SALARY-MEAN + (2 * WS-SALARY-STDDEV)
+
+           MOVE ZERO TO WS-OUTLIER-COUNT
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-SALARY-COUNT
+               IF WS-SALARY-ENTRY(WS-IDX) < WS-OUTLIER-LOW
+                       OR WS-SALARY-ENTRY(WS-IDX) > WS-OUTLIER-HIGH
+                   DISPLAY "OUTLIER SALARY: "
+                       WS-SALARY-ENTRY(WS-IDX)
+                   ADD 1 TO WS-OUTLIER-COUNT
+               END-IF
+           END-PERFORM
+
+           IF WS-OUTLIER-COUNT = 0
+               DISPLAY "No salary outliers detected."
+           END-IF
+
+           EXIT.
+
+      * -------------------------------
+      * Bubble sort WS-SALARY-TABLE into ascending order
+      * -------------------------------
+       SORT-SALARIES.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-SALARY-COUNT - 1
+               PERFORM VARYING WS-JDX FROM 1 BY 1
+                   UNTIL WS-JDX > WS-SALARY-COUNT - WS-IDX
+                   IF WS-SALARY-ENTRY(WS-JDX) >
+                           WS-SALARY-ENTRY(WS-JDX + 1)
+                       MOVE WS-SALARY-ENTRY(WS-JDX) TO WS-SWAP-SALARY
+                       MOVE WS-SALARY-ENTRY(WS-JDX + 1) TO
+                           WS-SALARY-ENTRY(WS-JDX)
+                       MOVE WS-SWAP-SALARY TO
+                           WS-SALARY-ENTRY(WS-JDX + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           EXIT.
