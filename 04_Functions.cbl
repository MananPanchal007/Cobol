@@ -10,6 +10,11 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  ANSWER PIC 999 VALUES ZEROES.
+
+      * For name normalization
+       01  WS-EMP-NAME         PIC X(30).
+       01  WS-NORMALIZED-NAME  PIC X(30).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *>      CHARACTER FUNCTIONS
@@ -23,4 +28,25 @@
 
            DISPLAY FUNCTION SIN(0).
            DISPLAY FUNCTION COS(0).
+
+           PERFORM NORMALIZE-EMPLOYEE-NAME.
+
             STOP RUN.
+
+      * -------------------------------
+      * Normalize an employee name: trim stray spaces and show
+      * it in both upper and lower case
+      * -------------------------------
+       NORMALIZE-EMPLOYEE-NAME.
+
+           DISPLAY "Enter employee name: "
+           ACCEPT WS-EMP-NAME
+
+           MOVE FUNCTION TRIM(WS-EMP-NAME) TO WS-NORMALIZED-NAME
+
+           DISPLAY "NORMALIZED (UPPER): "
+               FUNCTION UPPER-CASE(WS-NORMALIZED-NAME)
+           DISPLAY "NORMALIZED (LOWER): "
+               FUNCTION LOWER-CASE(WS-NORMALIZED-NAME)
+
+           EXIT.
