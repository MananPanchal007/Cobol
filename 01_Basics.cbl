@@ -25,6 +25,9 @@
            05 Phy   Pic 9(3).
            05 Che   PIC 9(3).
 
+       01  WS-TOTAL   PIC 9(4) VALUE ZEROES.
+       01  WS-AVERAGE PIC 9(3)V99 VALUE ZEROES.
+
        PROCEDURE DIVISION.
 
            MOVE "Manan" TO MyName.
@@ -33,8 +36,15 @@
            Move 980.10 TO Income.
            MOVE 030.10 TO Tax.
 
-           MOVE "111222333" TO My-Score.
+           DISPLAY "Enter Maths marks: ".
+           ACCEPT Maths.
+           DISPLAY "Enter Physics marks: ".
+           ACCEPT Phy.
+           DISPLAY "Enter Chemistry marks: ".
+           ACCEPT Che.
 
+           COMPUTE WS-TOTAL = Maths + Phy + Che.
+           COMPUTE WS-AVERAGE ROUNDED = WS-TOTAL / 3.
 
            DISPLAY "MyName: " MyName.
            DISPLAY "Phone: " Phone.
@@ -49,6 +59,8 @@
            DISPLAY "Maths: " Maths.
            DISPLAY "Physics: " Phy.
            DISPLAY "Chemistry: " Che.
+           DISPLAY "Total: " WS-TOTAL.
+           DISPLAY "Average: " WS-AVERAGE.
             STOP RUN.
 
 
