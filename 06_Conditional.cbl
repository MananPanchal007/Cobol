@@ -12,6 +12,31 @@
        01  USER-AGE PIC 99 VALUE ZEROES.
        01  STUDENT-MARKS       PIC 9(3).
        01  I PIC 99 VALUES ZEROES.
+       01  WS-HELLO-LIMIT PIC 99 VALUE ZEROES.
+
+      * Grade cutoffs, data-driven instead of hardcoded literals
+       01  WS-GRADE-CUTOFF-DEFS.
+           05  WS-GRADE-1.
+               10  FILLER PIC 999 VALUE 090.
+               10  FILLER PIC X(2) VALUE 'A+'.
+           05  WS-GRADE-2.
+               10  FILLER PIC 999 VALUE 080.
+               10  FILLER PIC X(2) VALUE 'A'.
+           05  WS-GRADE-3.
+               10  FILLER PIC 999 VALUE 070.
+               10  FILLER PIC X(2) VALUE 'B'.
+           05  WS-GRADE-4.
+               10  FILLER PIC 999 VALUE 060.
+               10  FILLER PIC X(2) VALUE 'C'.
+
+       01  WS-GRADE-CUTOFF-TBL REDEFINES WS-GRADE-CUTOFF-DEFS.
+           05  WS-GRADE-CUTOFF OCCURS 4 TIMES.
+               10  WS-GRADE-MIN-MARKS PIC 999.
+               10  WS-GRADE-LABEL     PIC X(2).
+
+       01  WS-GRADE-IDX    PIC 9.
+       01  WS-GRADE-FOUND  PIC X VALUE 'N'.
+           88  WS-GRADE-MATCHED VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -52,9 +77,32 @@
 
       *>      PERFORM UNTIL STATAEMENT
        000-MAIN-PROCEDURE.
-           PERFORM 100-DISPLAY-HELLO UNTIL I > 10.
+           DISPLAY "How many times should HELLO WORLD repeat? ".
+           ACCEPT WS-HELLO-LIMIT.
+           PERFORM 100-DISPLAY-HELLO UNTIL I > WS-HELLO-LIMIT.
+           PERFORM 200-GRADE-STUDENT.
            STOP RUN.
 
        100-DISPLAY-HELLO.
            DISPLAY "HELLO WORLD!".
            COMPUTE I = I + 1.
+
+       200-GRADE-STUDENT.
+           DISPLAY "Enter Student Marks: ".
+           ACCEPT STUDENT-MARKS.
+
+           MOVE 'N' TO WS-GRADE-FOUND
+           PERFORM VARYING WS-GRADE-IDX FROM 1 BY 1
+               UNTIL WS-GRADE-IDX > 4
+               IF NOT WS-GRADE-MATCHED
+                   AND STUDENT-MARKS >= WS-GRADE-MIN-MARKS(WS-GRADE-IDX)
+                   DISPLAY "YOUR GRADE IS "
+                       WS-GRADE-LABEL(WS-GRADE-IDX)
+                   MOVE 'Y' TO WS-GRADE-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-GRADE-MATCHED
+               DISPLAY "YOUR GRADE IS D"
+           END-IF.
+           DISPLAY "*******************************".
