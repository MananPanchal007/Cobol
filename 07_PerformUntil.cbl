@@ -10,6 +10,7 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  I PIC 9 VALUE 1.
+       01  WS-STOP-SENTINEL PIC X VALUE SPACE.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -28,6 +29,11 @@
                VARYING I FROM 1 BY 1
                UNTIL I = 5
                DISPLAY "HELLO WORLD! AFTER"
+               DISPLAY "Enter Q to stop early, or press ENTER: "
+               ACCEPT WS-STOP-SENTINEL
+               IF WS-STOP-SENTINEL = 'Q' OR WS-STOP-SENTINEL = 'q'
+                   EXIT PERFORM
+               END-IF
            END-PERFORM.
 
 
@@ -35,5 +41,10 @@
                VARYING I FROM 1 BY 1
                UNTIL I = 5
                DISPLAY "HELLO WORLD! BEFORE"
+               DISPLAY "Enter Q to stop early, or press ENTER: "
+               ACCEPT WS-STOP-SENTINEL
+               IF WS-STOP-SENTINEL = 'Q' OR WS-STOP-SENTINEL = 'q'
+                   EXIT PERFORM
+               END-IF
            END-PERFORM.
            STOP RUN.
