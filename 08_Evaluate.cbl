@@ -11,20 +11,53 @@
        WORKING-STORAGE SECTION.
        01  AGE PIC 99 VALUE ZEROES.
 
+      * Age brackets, data-driven instead of hardcoded literals
+       01  WS-AGE-BRACKET-DEFS.
+           05  WS-BRACKET-1.
+               10  FILLER PIC 999 VALUE 000.
+               10  FILLER PIC 999 VALUE 012.
+               10  FILLER PIC X(20) VALUE 'CHILD'.
+           05  WS-BRACKET-2.
+               10  FILLER PIC 999 VALUE 013.
+               10  FILLER PIC 999 VALUE 019.
+               10  FILLER PIC X(20) VALUE 'TEENAGER'.
+           05  WS-BRACKET-3.
+               10  FILLER PIC 999 VALUE 020.
+               10  FILLER PIC 999 VALUE 064.
+               10  FILLER PIC X(20) VALUE 'ADULT'.
+           05  WS-BRACKET-4.
+               10  FILLER PIC 999 VALUE 065.
+               10  FILLER PIC 999 VALUE 120.
+               10  FILLER PIC X(20) VALUE 'SENIOR'.
+
+       01  WS-AGE-BRACKET-TBL REDEFINES WS-AGE-BRACKET-DEFS.
+           05  WS-AGE-BRACKET OCCURS 4 TIMES.
+               10  WS-BRACKET-LOW   PIC 999.
+               10  WS-BRACKET-HIGH  PIC 999.
+               10  WS-BRACKET-LABEL PIC X(20).
+
+       01  WS-BRACKET-IDX    PIC 9.
+       01  WS-BRACKET-FOUND  PIC X VALUE 'N'.
+           88  WS-BRACKET-MATCHED VALUE 'Y'.
+
        PROCEDURE DIVISION.
            DISPLAY "PLEASE ENTER YOUR AGE".
            ACCEPT AGE.
 
-           EVALUATE AGE
-               WHEN 15
-                   DISPLAY "YOU ARE 15"
-               WHEN 16
-                   DISPLAY "YOU ARE 16"
-               WHEN 17
-                   DISPLAY "YOU ARE 17"
-               WHEN OTHER
-                   DISPLAY "YOU ARE NOT 15, 16 OR 17"
-           END-EVALUATE.
+           MOVE 'N' TO WS-BRACKET-FOUND
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+               UNTIL WS-BRACKET-IDX > 4
+               IF AGE >= WS-BRACKET-LOW(WS-BRACKET-IDX)
+                       AND AGE <= WS-BRACKET-HIGH(WS-BRACKET-IDX)
+                   DISPLAY "YOU ARE A "
+                       WS-BRACKET-LABEL(WS-BRACKET-IDX)
+                   MOVE 'Y' TO WS-BRACKET-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-BRACKET-MATCHED
+               DISPLAY "AGE DOES NOT FALL INTO A KNOWN BRACKET"
+           END-IF.
 
            EVALUATE TRUE
                WHEN AGE < 18
