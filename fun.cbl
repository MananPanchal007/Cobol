@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. FUN.
        AUTHOR. CLAUDE AI.
        DATE-WRITTEN. 2025-07-11.
@@ -13,11 +13,37 @@ IDENTIFICATION DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
            SELECT REPORT-FILE ASSIGN TO "REPORT.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
            SELECT TEMP-FILE ASSIGN TO "TEMP.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEMP-STATUS.
+           SELECT BACKUP-FILE ASSIGN TO "EMPLOYEE.BAK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAK-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT SNAPSHOT-FILE ASSIGN TO "SNAPSHOT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SNAP-STATUS.
+           SELECT CSV-FILE ASSIGN TO "REPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT DEPTRPT-FILE ASSIGN TO "DEPTRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-RPT-STATUS.
+           SELECT VALIDATE-FILE ASSIGN TO "VALIDATE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALIDATE-STATUS.
        
        DATA DIVISION.
        
@@ -37,7 +63,32 @@ IDENTIFICATION DIVISION.
        
        FD  TEMP-FILE.
        01  TEMP-RECORD             PIC X(100).
-       
+
+       FD  BACKUP-FILE.
+       01  BACKUP-RECORD           PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD       PIC 9(5).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD             PIC X(180).
+
+       FD  SNAPSHOT-FILE.
+       01  SNAPSHOT-RECORD.
+           05  SNAP-DATE            PIC 9(8).
+           05  SNAP-EMP-ID          PIC 9(5).
+           05  SNAP-EMP-NAME        PIC X(30).
+           05  SNAP-EMP-SALARY      PIC 9(7)V99.
+
+       FD  CSV-FILE.
+       01  CSV-RECORD               PIC X(132).
+
+       FD  DEPTRPT-FILE.
+       01  DEPTRPT-RECORD           PIC X(132).
+
+       FD  VALIDATE-FILE.
+       01  VALIDATE-RPT-RECORD      PIC X(132).
+
        WORKING-STORAGE SECTION.
        
        01  WS-CONSTANTS.
@@ -58,10 +109,38 @@ IDENTIFICATION DIVISION.
                88  WS-VALID-DATA   VALUE 'Y'.
            05  WS-MENU-SWITCH      PIC X(1) VALUE 'Y'.
                88  WS-CONTINUE     VALUE 'Y'.
-       
+           05  WS-EMP-FILE-SWITCH  PIC X(1) VALUE 'N'.
+               88  WS-EMP-OPEN     VALUE 'Y'.
+           05  WS-RPT-FILE-SWITCH  PIC X(1) VALUE 'N'.
+               88  WS-RPT-OPEN     VALUE 'Y'.
+           05  WS-DUP-SWITCH       PIC X(1) VALUE 'N'.
+               88  WS-DUPLICATE-FOUND VALUE 'Y'.
+           05  WS-TMP-FILE-SWITCH  PIC X(1) VALUE 'N'.
+               88  WS-TMP-OPEN     VALUE 'Y'.
+           05  WS-BAK-FILE-SWITCH  PIC X(1) VALUE 'N'.
+               88  WS-BAK-OPEN     VALUE 'Y'.
+           05  WS-DEPT-CODE-SWITCH PIC X(1) VALUE 'N'.
+               88  WS-DEPT-CODE-VALID VALUE 'Y'.
+           05  WS-BATCH-SWITCH     PIC X(1) VALUE 'N'.
+               88  WS-BATCH-MODE   VALUE 'Y'.
+           05  WS-CSV-FILE-SWITCH  PIC X(1) VALUE 'N'.
+               88  WS-CSV-OPEN     VALUE 'Y'.
+           05  WS-CSV-EXPORT-SWITCH PIC X(1) VALUE 'N'.
+               88  WS-CSV-EXPORT-ON VALUE 'Y'.
+           05  WS-REPLAY-SWITCH    PIC X(1) VALUE 'N'.
+               88  WS-REPLAY-MODE  VALUE 'Y'.
+           05  WS-DEPT-RPT-SWITCH  PIC X(1) VALUE 'N'.
+               88  WS-DEPT-RPT-OPEN VALUE 'Y'.
+           05  WS-VALIDATE-SWITCH  PIC X(1) VALUE 'N'.
+               88  WS-VALIDATE-OPEN VALUE 'Y'.
+
+       01  WS-BATCH-PARM           PIC X(20).
+
        01  WS-COUNTERS.
            05  WS-RECORD-COUNT     PIC 9(5) VALUE ZERO.
+           05  WS-RESTART-COUNT    PIC 9(5) VALUE ZERO.
            05  WS-VALID-COUNT      PIC 9(5) VALUE ZERO.
+           05  WS-ARRAY-COUNT      PIC 9(5) VALUE ZERO.
            05  WS-ERROR-COUNT      PIC 9(5) VALUE ZERO.
            05  WS-TOTAL-COUNT      PIC 9(5) VALUE ZERO.
            05  WS-PAGE-COUNT       PIC 9(3) VALUE ZERO.
@@ -78,7 +157,7 @@ IDENTIFICATION DIVISION.
            05  WS-CURRENT-DATE     PIC 9(8).
            05  WS-CURRENT-TIME     PIC 9(6).
            05  WS-EDIT-DATE        PIC 99/99/9999.
-           05  WS-EDIT-TIME        PIC 99:99:99.
+           05  WS-EDIT-TIME        PIC 99B99B99.
            05  WS-EDIT-SALARY      PIC $ZZZ,ZZ9.99.
            05  WS-WORK-FIELD       PIC X(100).
            05  WS-TEMP-FIELD       PIC X(50).
@@ -90,6 +169,7 @@ IDENTIFICATION DIVISION.
            88  WS-CHOICE-3         VALUE '3'.
            88  WS-CHOICE-4         VALUE '4'.
            88  WS-CHOICE-5         VALUE '5'.
+           88  WS-CHOICE-6         VALUE '6'.
            88  WS-CHOICE-EXIT      VALUE 'X'.
        
        01  WS-DEPARTMENT-TABLE.
@@ -104,7 +184,25 @@ IDENTIFICATION DIVISION.
                10  WS-EMP-ID-ARR   PIC 9(5).
                10  WS-EMP-NAME-ARR PIC X(30).
                10  WS-EMP-SAL-ARR  PIC 9(7)V99.
-       
+
+      * Tracks which of this run's WS-EMPLOYEE-ARRAY entries were
+      * matched against the prior snapshot, for the reconciliation
+      * step below
+       01  WS-RECON-MATCHED.
+           05  WS-RECON-MATCH-FLAG OCCURS 100 TIMES PIC X(1).
+
+       01  WS-RECON-COUNTERS.
+           05  WS-RECON-NEW        PIC 9(3) VALUE ZERO.
+           05  WS-RECON-REMOVED    PIC 9(3) VALUE ZERO.
+           05  WS-RECON-CHANGED    PIC 9(3) VALUE ZERO.
+
+       01  WS-SNAP-PRIOR-DATE      PIC 9(8) VALUE ZERO.
+       01  WS-SNAP-MATCH-IDX       PIC 9(3).
+       01  WS-SNAP-EOF-SWITCH      PIC X(1) VALUE 'N'.
+           88  WS-SNAP-EOF         VALUE 'Y'.
+       01  WS-SNAP-FOUND-SWITCH    PIC X(1) VALUE 'N'.
+           88  WS-SNAP-MATCH-FOUND VALUE 'Y'.
+
        01  WS-REPORT-HEADERS.
            05  WS-HEADER-1         PIC X(132) VALUE ALL '='.
            05  WS-HEADER-2.
@@ -121,7 +219,7 @@ IDENTIFICATION DIVISION.
                10  WS-RPT-DATE     PIC 99/99/9999.
                10  FILLER          PIC X(20) VALUE SPACES.
                10  FILLER          PIC X(5) VALUE 'TIME:'.
-               10  WS-RPT-TIME     PIC 99:99:99.
+               10  WS-RPT-TIME     PIC 99B99B99.
                10  FILLER          PIC X(61) VALUE SPACES.
        
        01  WS-COLUMN-HEADERS.
@@ -165,7 +263,55 @@ IDENTIFICATION DIVISION.
            05  FILLER              PIC X(3) VALUE SPACES.
            05  WS-DTL-STATUS       PIC X(6).
            05  FILLER              PIC X(28) VALUE SPACES.
-       
+
+       01  WS-PAY-DETAIL-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(7) VALUE 'BONUS:'.
+           05  WS-PDL-BONUS        PIC $ZZ,ZZ9.99.
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  FILLER              PIC X(5) VALUE 'TAX:'.
+           05  WS-PDL-TAX          PIC $ZZ,ZZ9.99.
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  FILLER              PIC X(9) VALUE 'NET PAY:'.
+           05  WS-PDL-NET          PIC $ZZZ,ZZ9.99.
+           05  FILLER              PIC X(64) VALUE SPACES.
+
+       01  WS-CSV-HEADER-LINE.
+           05  FILLER              PIC X(13) VALUE 'EMP_ID,'.
+           05  FILLER              PIC X(10) VALUE 'EMP_NAME,'.
+           05  FILLER              PIC X(12) VALUE 'DEPARTMENT,'.
+           05  FILLER              PIC X(8) VALUE 'SALARY,'.
+           05  FILLER              PIC X(11) VALUE 'HIRE_DATE,'.
+           05  FILLER              PIC X(7) VALUE 'STATUS'.
+           05  FILLER              PIC X(71) VALUE SPACES.
+
+       01  WS-CSV-DTL-LINE.
+           05  WS-CSV-EMP-ID       PIC 9(5).
+           05  FILLER              PIC X(1) VALUE ','.
+           05  WS-CSV-EMP-NAME     PIC X(30).
+           05  FILLER              PIC X(1) VALUE ','.
+           05  WS-CSV-DEPT         PIC X(20).
+           05  FILLER              PIC X(1) VALUE ','.
+           05  WS-CSV-SALARY       PIC 9(7)V99.
+           05  FILLER              PIC X(1) VALUE ','.
+           05  WS-CSV-HIRE-DATE    PIC 9(8).
+           05  FILLER              PIC X(1) VALUE ','.
+           05  WS-CSV-EMP-STATUS       PIC X(6).
+           05  FILLER              PIC X(49) VALUE SPACES.
+
+       01  WS-DEPT-DETAIL-LINE.
+           05  WS-DDL-DEPT-NAME    PIC X(20).
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  FILLER              PIC X(14) VALUE 'TOTAL SALARY:'.
+           05  WS-DDL-TOTAL        PIC $Z,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'EMPLOYEES:'.
+           05  WS-DDL-COUNT        PIC ZZZ9.
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  FILLER              PIC X(4) VALUE 'AVG:'.
+           05  WS-DDL-AVG          PIC $Z,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(32) VALUE SPACES.
+
        01  WS-SUMMARY-LINES.
            05  WS-TOTAL-LINE.
                10  FILLER          PIC X(20) VALUE 'TOTAL EMPLOYEES: '.
@@ -195,13 +341,73 @@ IDENTIFICATION DIVISION.
                'ERROR: INVALID STATUS CODE'.
            05  WS-ERR-MSG-5        PIC X(50) VALUE
                'ERROR: MISSING EMPLOYEE NAME'.
-       
+           05  WS-ERR-MSG-6        PIC X(50) VALUE
+               'ERROR: INVALID DEPARTMENT CODE'.
+           05  WS-ERR-MSG-7        PIC X(50) VALUE
+               'ERROR: DUPLICATE EMPLOYEE ID'.
+
        01  WS-VALIDATION-FIELDS.
            05  WS-VAL-YEAR         PIC 9(4).
            05  WS-VAL-MONTH        PIC 9(2).
            05  WS-VAL-DAY          PIC 9(2).
            05  WS-CURRENT-YEAR     PIC 9(4).
            05  WS-DAYS-IN-MONTH    PIC 9(2).
+
+       01  WS-VALIDATION-COUNTERS.
+           05  WS-VAL-TOTAL        PIC 9(5) VALUE ZERO.
+           05  WS-VAL-BAD          PIC 9(5) VALUE ZERO.
+
+       01  WS-VAL-MSG              PIC X(50).
+
+       01  WS-VALIDATION-DTL-LINE.
+           05  FILLER              PIC X(8) VALUE 'EMP ID:'.
+           05  WS-VDL-EMP-ID       PIC Z(4)9.
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  WS-VDL-MSG          PIC X(50).
+
+       01  WS-TEMP-DTL-LINE.
+           05  FILLER              PIC X(8) VALUE 'EMP ID:'.
+           05  WS-TDL-EMP-ID       PIC Z(4)9.
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  WS-TDL-REASON       PIC X(50).
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  WS-TDL-NAME         PIC X(30).
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  FILLER              PIC X(65) VALUE SPACES.
+
+      * Holds the EMPLOYEE-RECORD field values as they stood just
+      * before an update or delete, for the audit trail below
+       01  WS-AUDIT-OLD-VALUES.
+           05  WS-AUD-OLD-NAME     PIC X(30).
+           05  WS-AUD-OLD-DEPT     PIC X(20).
+           05  WS-AUD-OLD-SALARY   PIC 9(7)V99.
+           05  WS-AUD-OLD-STATUS   PIC X(1).
+
+       01  WS-AUDIT-LINE.
+           05  WS-AUD-DATE         PIC 99/99/9999.
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-AUD-TIME         PIC 99B99B99.
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-AUD-ACTION       PIC X(6).
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-AUD-EMP-ID       PIC Z(4)9.
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-AUD-BEFORE-NAME  PIC X(30).
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-AUD-BEFORE-DEPT  PIC X(20).
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-AUD-BEFORE-SAL   PIC $ZZZ,ZZ9.99.
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-AUD-BEFORE-STAT  PIC X(1).
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  WS-AUD-AFTER-NAME   PIC X(30).
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-AUD-AFTER-DEPT   PIC X(20).
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-AUD-AFTER-SAL    PIC $ZZZ,ZZ9.99.
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-AUD-AFTER-STAT   PIC X(1).
+           05  FILLER              PIC X(14) VALUE SPACES.
        
        01  WS-MENU-DISPLAY.
            05  WS-MENU-TITLE       PIC X(50) VALUE
@@ -216,6 +422,8 @@ IDENTIFICATION DIVISION.
                '4. EMPLOYEE SEARCH'.
            05  WS-MENU-LINE-5      PIC X(40) VALUE
                '5. DATA VALIDATION'.
+           05  WS-MENU-LINE-6      PIC X(40) VALUE
+               '6. MAINTAIN EMPLOYEE RECORDS'.
            05  WS-MENU-EXIT        PIC X(40) VALUE
                'X. EXIT PROGRAM'.
            05  WS-MENU-PROMPT      PIC X(40) VALUE
@@ -227,6 +435,7 @@ IDENTIFICATION DIVISION.
            05  WS-SEARCH-DEPT      PIC X(20).
            05  WS-FOUND-FLAG       PIC X(1).
                88  WS-FOUND        VALUE 'Y'.
+           05  WS-MAINT-CHOICE     PIC X(1).
        
        01  WS-CALCULATION-WORK.
            05  WS-TEMP-CALC        PIC 9(10)V99.
@@ -239,22 +448,38 @@ IDENTIFICATION DIVISION.
            05  WS-YEARS-SERVICE    PIC 9(2).
            05  WS-MONTHS-SERVICE   PIC 9(2).
            05  WS-DAYS-SERVICE     PIC 9(4).
+           05  WS-SVC-MONTH-ADJ    PIC 9(2).
+           05  WS-SVC-YEAR-ADJ     PIC 9(4).
            05  WS-ANNIVERSARY      PIC X(1).
                88  WS-ANNIVERSARY-YR VALUE 'Y'.
+           05  WS-TODAY-DATE       PIC 9(8).
+           05  WS-TODAY-YEAR       PIC 9(4).
+           05  WS-TODAY-MONTH      PIC 9(2).
+           05  WS-TODAY-DAY        PIC 9(2).
+           05  WS-HIRE-YEAR        PIC 9(4).
+           05  WS-HIRE-MONTH       PIC 9(2).
+           05  WS-HIRE-DAY         PIC 9(2).
        
        01  WS-SORT-WORK.
            05  WS-SORT-KEY         PIC X(35).
            05  WS-SORT-INDEX       PIC 9(3).
            05  WS-SORT-TEMP        PIC 9(3).
+           05  WS-SORT-ID-TEMP     PIC 9(5).
+           05  WS-SORT-SAL-TEMP    PIC 9(7)V99.
            05  WS-SWAP-FLAG        PIC X(1).
                88  WS-SWAP-MADE    VALUE 'Y'.
-       
+           05  WS-SORT-BY-SWITCH   PIC X(1) VALUE 'N'.
+               88  WS-SORT-BY-SALARY VALUE 'S'.
+               88  WS-SORT-BY-NAME    VALUE 'N'.
+
        01  WS-NUMERIC-WORK.
            05  WS-NUM-FIELD        PIC 9(10).
            05  WS-REMAINDER        PIC 9(10).
            05  WS-QUOTIENT         PIC 9(10).
            05  WS-RANDOM-SEED      PIC 9(8).
            05  WS-RANDOM-NUM       PIC 9(5).
+           05  WS-GEN-COUNT        PIC 9(3).
+           05  WS-GEN-INDEX        PIC 9(3).
        
        01  WS-STRING-WORK.
            05  WS-STRING-FIELD     PIC X(100).
@@ -287,7 +512,10 @@ IDENTIFICATION DIVISION.
            05  WS-DEPT-LEGAL       PIC X(20) VALUE 'LEGAL'.
            05  WS-DEPT-SECURITY    PIC X(20) VALUE 'SECURITY'.
            05  WS-DEPT-MAINT       PIC X(20) VALUE 'MAINTENANCE'.
-       
+
+       01  WS-DEPARTMENT-CODE-TBL REDEFINES WS-DEPARTMENT-CODES.
+           05  WS-DEPT-CODE        PIC X(20) OCCURS 10 TIMES.
+
        01  WS-SALARY-RANGES.
            05  WS-RANGE-1          PIC X(20) VALUE 'ENTRY LEVEL'.
            05  WS-RANGE-2          PIC X(20) VALUE 'JUNIOR'.
@@ -295,6 +523,27 @@ IDENTIFICATION DIVISION.
            05  WS-RANGE-4          PIC X(20) VALUE 'MANAGER'.
            05  WS-RANGE-5          PIC X(20) VALUE 'DIRECTOR'.
            05  WS-RANGE-6          PIC X(20) VALUE 'EXECUTIVE'.
+
+       01  WS-SALARY-BANDS.
+           05  WS-BAND-ENTRY-LEVEL PIC 9(5) VALUE ZERO.
+           05  WS-BAND-JUNIOR      PIC 9(5) VALUE ZERO.
+           05  WS-BAND-SENIOR      PIC 9(5) VALUE ZERO.
+           05  WS-BAND-MANAGER     PIC 9(5) VALUE ZERO.
+           05  WS-BAND-DIRECTOR    PIC 9(5) VALUE ZERO.
+           05  WS-BAND-EXECUTIVE   PIC 9(5) VALUE ZERO.
+
+       01  WS-BND-RAW-COUNT        PIC 9(5) VALUE ZERO.
+
+       01  WS-BAND-LINE.
+           05  WS-BND-NAME         PIC X(20).
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  FILLER              PIC X(8) VALUE 'COUNT: '.
+           05  WS-BND-COUNT        PIC ZZZZ9.
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  FILLER              PIC X(6) VALUE 'PCT: '.
+           05  WS-BND-PCT          PIC ZZ9.99.
+           05  FILLER              PIC X(1) VALUE '%'.
+           05  FILLER              PIC X(79) VALUE SPACES.
        
        01  WS-MESSAGES.
            05  WS-MSG-WELCOME      PIC X(60) VALUE
@@ -316,28 +565,57 @@ IDENTIFICATION DIVISION.
            05  WS-STAT-UPDATES     PIC 9(5).
            05  WS-STAT-DELETIONS   PIC 9(5).
            05  WS-STAT-INSERTIONS  PIC 9(5).
-       
+           05  WS-STAT-ON-LEAVE    PIC 9(5).
+
        01  WS-PERFORMANCE.
            05  WS-START-TIME       PIC 9(8).
            05  WS-END-TIME         PIC 9(8).
            05  WS-ELAPSED-TIME     PIC 9(8).
            05  WS-RECORDS-PER-SEC  PIC 9(5).
-       
+
+       01  WS-PERFORMANCE-WORK.
+           05  WS-START-HH         PIC 9(2).
+           05  WS-START-MM         PIC 9(2).
+           05  WS-START-SS         PIC 9(2).
+           05  WS-END-HH           PIC 9(2).
+           05  WS-END-MM           PIC 9(2).
+           05  WS-END-SS           PIC 9(2).
+           05  WS-START-SECONDS    PIC 9(5).
+           05  WS-END-SECONDS      PIC 9(5).
+           05  WS-ELAPSED-SECONDS  PIC S9(5).
+
        01  WS-FILE-STATUS.
            05  WS-EMP-STATUS       PIC X(2).
            05  WS-RPT-STATUS       PIC X(2).
            05  WS-TEMP-STATUS      PIC X(2).
-       
+           05  WS-CKPT-STATUS      PIC X(2).
+           05  WS-AUDIT-STATUS     PIC X(2).
+           05  WS-SNAP-STATUS      PIC X(2).
+           05  WS-CSV-STATUS       PIC X(2).
+           05  WS-BAK-STATUS       PIC X(2).
+           05  WS-DEPT-RPT-STATUS  PIC X(2).
+           05  WS-VALIDATE-STATUS  PIC X(2).
+
+       01  WS-FILE-STATUS-CHECK.
+           05  WS-FSC-FILE-NAME    PIC X(20).
+           05  WS-FSC-STATUS       PIC X(2).
+
        01  WS-BACKUP-AREA.
            05  WS-BACKUP-EMP       PIC X(100).
            05  WS-BACKUP-COUNT     PIC 9(5).
            05  WS-BACKUP-DATE      PIC 9(8).
-       
+
+       01  WS-BACKUP-HEADER-LINE.
+           05  FILLER              PIC X(13) VALUE 'BACKUP DATE:'.
+           05  WS-BHL-DATE         PIC 9(8).
+           05  FILLER              PIC X(79) VALUE SPACES.
+
        01  WS-CONFIG-SETTINGS.
            05  WS-PAGE-SIZE        PIC 9(2) VALUE 55.
            05  WS-LINE-SIZE        PIC 9(3) VALUE 132.
            05  WS-TAB-SIZE         PIC 9(1) VALUE 8.
            05  WS-DECIMAL-PLACES   PIC 9(1) VALUE 2.
+           05  WS-CKPT-INTERVAL    PIC 9(3) VALUE 25.
        
        01  WS-UTILITY-FIELDS.
            05  WS-UTIL-COUNTER     PIC 9(5).
@@ -360,6 +638,10 @@ IDENTIFICATION DIVISION.
            STOP RUN.
        
        1000-INITIALIZE.
+           ACCEPT WS-BATCH-PARM FROM COMMAND-LINE
+           IF WS-BATCH-PARM = 'BATCH' OR WS-BATCH-PARM = 'batch'
+               MOVE 'Y' TO WS-BATCH-SWITCH
+           END-IF
            DISPLAY WS-MSG-WELCOME
            ACCEPT WS-CURRENT-DATE FROM DATE
            ACCEPT WS-CURRENT-TIME FROM TIME
@@ -391,6 +673,7 @@ IDENTIFICATION DIVISION.
        
        1200-INITIALIZE-COUNTERS.
            MOVE ZERO TO WS-VALID-COUNT
+           MOVE ZERO TO WS-ARRAY-COUNT
            MOVE ZERO TO WS-TOTAL-COUNT
            MOVE ZERO TO WS-PAGE-COUNT
            MOVE ZERO TO WS-LINE-COUNT
@@ -398,7 +681,14 @@ IDENTIFICATION DIVISION.
            MOVE ZERO TO WS-STAT-PROCESSED
            MOVE ZERO TO WS-STAT-ERRORS
            MOVE ZERO TO WS-STAT-WARNINGS
-           MOVE ZERO TO WS-STAT-DUPLICATES.
+           MOVE ZERO TO WS-STAT-DUPLICATES
+           MOVE ZERO TO WS-STAT-ON-LEAVE
+           MOVE ZERO TO WS-BAND-ENTRY-LEVEL
+           MOVE ZERO TO WS-BAND-JUNIOR
+           MOVE ZERO TO WS-BAND-SENIOR
+           MOVE ZERO TO WS-BAND-MANAGER
+           MOVE ZERO TO WS-BAND-DIRECTOR
+           MOVE ZERO TO WS-BAND-EXECUTIVE.
        
        1300-SETUP-REPORT-HEADERS.
            MOVE WS-CURRENT-DATE TO WS-RPT-DATE
@@ -407,13 +697,31 @@ IDENTIFICATION DIVISION.
            MOVE WS-PAGE-COUNT TO WS-PAGE-NO.
        
        2000-MAIN-PROCESS.
-           PERFORM 2100-DISPLAY-MENU
-           PERFORM 2200-PROCESS-CHOICE
-           PERFORM UNTIL NOT WS-CONTINUE
+           IF WS-BATCH-MODE
+               PERFORM 2050-BATCH-PROCESS
+           ELSE
                PERFORM 2100-DISPLAY-MENU
                PERFORM 2200-PROCESS-CHOICE
-           END-PERFORM.
-       
+               PERFORM UNTIL NOT WS-CONTINUE
+                   PERFORM 2100-DISPLAY-MENU
+                   PERFORM 2200-PROCESS-CHOICE
+               END-PERFORM
+           END-IF.
+
+      * -------------------------------
+      * Unattended run: process the employee file and produce the
+      * standard reports without waiting on any menu input, for use
+      * as an overnight batch job (invoke with a BATCH command-line
+      * parameter)
+      * -------------------------------
+       2050-BATCH-PROCESS.
+           DISPLAY 'RUNNING IN UNATTENDED BATCH MODE'
+           PERFORM 3000-PROCESS-EMPLOYEE-FILE
+           PERFORM 4000-DEPARTMENT-REPORT
+           PERFORM 5000-SALARY-ANALYSIS
+           PERFORM 7000-DATA-VALIDATION
+           DISPLAY 'BATCH RUN COMPLETE'.
+
        2100-DISPLAY-MENU.
            DISPLAY ' '
            DISPLAY WS-STARS(1:50)
@@ -424,6 +732,7 @@ IDENTIFICATION DIVISION.
            DISPLAY WS-MENU-LINE-3
            DISPLAY WS-MENU-LINE-4
            DISPLAY WS-MENU-LINE-5
+           DISPLAY WS-MENU-LINE-6
            DISPLAY WS-MENU-EXIT
            DISPLAY WS-STARS(1:50)
            DISPLAY WS-MENU-PROMPT WITH NO ADVANCING
@@ -441,7 +750,10 @@ IDENTIFICATION DIVISION.
                    PERFORM 6000-EMPLOYEE-SEARCH
                WHEN '5'
                    PERFORM 7000-DATA-VALIDATION
-               WHEN 'X' OR 'x'
+               WHEN '6'
+                   PERFORM 8000-MAINTAIN-EMPLOYEES
+               WHEN 'X'
+               WHEN 'x'
                    MOVE 'N' TO WS-MENU-SWITCH
                WHEN OTHER
                    DISPLAY 'INVALID CHOICE. PLEASE TRY AGAIN.'
@@ -449,19 +761,379 @@ IDENTIFICATION DIVISION.
        
        3000-PROCESS-EMPLOYEE-FILE.
            DISPLAY WS-MSG-PROCESSING
-           PERFORM 3100-OPEN-FILES
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM 3105-OPEN-EMPLOYEE-FILE
+           PERFORM 3110-BACKUP-EMPLOYEE-FILE
+           PERFORM 3130-CHECK-RESTART
+           PERFORM 3120-OPEN-OUTPUT-FILES
            PERFORM 3200-READ-EMPLOYEE-FILE
            PERFORM 3300-PROCESS-RECORDS
+           IF NOT WS-REPLAY-MODE AND NOT WS-BATCH-MODE
+               DISPLAY 'SORT EMPLOYEE LISTING BY (N)AME OR (S)ALARY: '
+                   WITH NO ADVANCING
+               ACCEPT WS-SORT-BY-SWITCH
+           END-IF
+           PERFORM 3325-SORT-EMPLOYEE-ARRAY
+           PERFORM 3340-DISPLAY-SORTED-EMPLOYEES
+           PERFORM 3328-RECONCILE-SNAPSHOT
            PERFORM 3400-CLOSE-FILES
+           ACCEPT WS-END-TIME FROM TIME
+           PERFORM 3510-COMPUTE-ELAPSED-TIME
            PERFORM 3500-DISPLAY-STATISTICS
            DISPLAY WS-MSG-COMPLETE.
-       
-       3100-OPEN-FILES.
+
+      * -------------------------------
+      * Reduce start/end TIME readings (HHMMSSHH) down to seconds
+      * since midnight and work out records processed per second
+      * -------------------------------
+       3510-COMPUTE-ELAPSED-TIME.
+           MOVE WS-START-TIME(1:2) TO WS-START-HH
+           MOVE WS-START-TIME(3:2) TO WS-START-MM
+           MOVE WS-START-TIME(5:2) TO WS-START-SS
+           MOVE WS-END-TIME(1:2) TO WS-END-HH
+           MOVE WS-END-TIME(3:2) TO WS-END-MM
+           MOVE WS-END-TIME(5:2) TO WS-END-SS
+           COMPUTE WS-START-SECONDS =
+               WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS
+           COMPUTE WS-END-SECONDS =
+               WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-END-SECONDS - WS-START-SECONDS
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-TIME
+           IF WS-ELAPSED-SECONDS > 0
+               COMPUTE WS-RECORDS-PER-SEC ROUNDED =
+                   WS-RECORD-COUNT / WS-ELAPSED-SECONDS
+           ELSE
+               MOVE WS-RECORD-COUNT TO WS-RECORDS-PER-SEC
+           END-IF.
+
+      * -------------------------------
+      * Compare this run's WS-EMPLOYEE-ARRAY snapshot against the
+      * dated snapshot file left by the prior run, then overwrite
+      * that snapshot with this run's data for next time
+      * -------------------------------
+       3328-RECONCILE-SNAPSHOT.
+           MOVE ZERO TO WS-RECON-NEW
+           MOVE ZERO TO WS-RECON-REMOVED
+           MOVE ZERO TO WS-RECON-CHANGED
+           MOVE ZERO TO WS-SNAP-PRIOR-DATE
+           PERFORM VARYING WS-SNAP-MATCH-IDX FROM 1 BY 1
+               UNTIL WS-SNAP-MATCH-IDX > 100
+               MOVE 'N' TO WS-RECON-MATCH-FLAG(WS-SNAP-MATCH-IDX)
+           END-PERFORM
+
+           MOVE 'N' TO WS-SNAP-EOF-SWITCH
+           OPEN INPUT SNAPSHOT-FILE
+           IF WS-SNAP-STATUS = '00'
+               DISPLAY ' '
+               DISPLAY 'RECONCILING AGAINST PRIOR SNAPSHOT...'
+               PERFORM UNTIL WS-SNAP-EOF
+                   READ SNAPSHOT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-SNAP-EOF-SWITCH
+                       NOT AT END
+                           MOVE SNAP-DATE TO WS-SNAP-PRIOR-DATE
+                           PERFORM 3329-RECONCILE-ONE-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE SNAPSHOT-FILE
+               PERFORM VARYING WS-SNAP-MATCH-IDX FROM 1 BY 1
+                   UNTIL WS-SNAP-MATCH-IDX > WS-ARRAY-COUNT
+                   IF WS-RECON-MATCH-FLAG(WS-SNAP-MATCH-IDX) = 'N'
+                       ADD 1 TO WS-RECON-NEW
+                   END-IF
+               END-PERFORM
+               DISPLAY 'PRIOR SNAPSHOT DATE: ' WS-SNAP-PRIOR-DATE
+               DISPLAY 'NEW EMPLOYEES:       ' WS-RECON-NEW
+               DISPLAY 'REMOVED EMPLOYEES:   ' WS-RECON-REMOVED
+               DISPLAY 'SALARY CHANGES:      ' WS-RECON-CHANGED
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'NO PRIOR SNAPSHOT FOUND - ESTABLISHING BASELINE'
+           END-IF
+
+           PERFORM 3330-WRITE-SNAPSHOT.
+
+       3329-RECONCILE-ONE-RECORD.
+           MOVE 'N' TO WS-SNAP-FOUND-SWITCH
+           PERFORM VARYING WS-SNAP-MATCH-IDX FROM 1 BY 1
+               UNTIL WS-SNAP-MATCH-IDX > WS-ARRAY-COUNT
+               IF WS-EMP-ID-ARR(WS-SNAP-MATCH-IDX) = SNAP-EMP-ID
+                   MOVE 'Y' TO WS-SNAP-FOUND-SWITCH
+                   MOVE 'Y' TO WS-RECON-MATCH-FLAG(WS-SNAP-MATCH-IDX)
+                   IF WS-EMP-SAL-ARR(WS-SNAP-MATCH-IDX) NOT =
+                           SNAP-EMP-SALARY
+                       ADD 1 TO WS-RECON-CHANGED
+                       DISPLAY 'SALARY CHANGED - EMP ID: ' SNAP-EMP-ID
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF NOT WS-SNAP-MATCH-FOUND
+               ADD 1 TO WS-RECON-REMOVED
+               DISPLAY 'REMOVED SINCE LAST SNAPSHOT - EMP ID: '
+                   SNAP-EMP-ID
+           END-IF.
+
+       3330-WRITE-SNAPSHOT.
+           OPEN OUTPUT SNAPSHOT-FILE
+           MOVE 'SNAPSHOT.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-SNAP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           PERFORM VARYING WS-SNAP-MATCH-IDX FROM 1 BY 1
+               UNTIL WS-SNAP-MATCH-IDX > WS-ARRAY-COUNT
+               MOVE WS-CURRENT-DATE TO SNAP-DATE
+               MOVE WS-EMP-ID-ARR(WS-SNAP-MATCH-IDX) TO SNAP-EMP-ID
+               MOVE WS-EMP-NAME-ARR(WS-SNAP-MATCH-IDX) TO
+                   SNAP-EMP-NAME
+               MOVE WS-EMP-SAL-ARR(WS-SNAP-MATCH-IDX) TO
+                   SNAP-EMP-SALARY
+               WRITE SNAPSHOT-RECORD
+           END-PERFORM
+           CLOSE SNAPSHOT-FILE
+           MOVE 'SNAPSHOT.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-SNAP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS.
+
+       3130-CHECK-RESTART.
+           MOVE ZERO TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTART-COUNT > ZERO
+               DISPLAY 'RESUMING PRIOR RUN - REPLAYING FIRST '
+                   WS-RESTART-COUNT ' RECORD(S) FOR TOTALS'
+               MOVE 'Y' TO WS-REPLAY-SWITCH
+               PERFORM UNTIL WS-EOF
+                   OR WS-RECORD-COUNT = WS-RESTART-COUNT
+                   PERFORM 3200-READ-EMPLOYEE-FILE
+                   IF NOT WS-EOF
+                       PERFORM 3310-VALIDATE-RECORD
+                       IF WS-VALID-DATA
+                           PERFORM 3320-PROCESS-VALID-RECORD
+                       ELSE
+                           PERFORM 3330-PROCESS-ERROR-RECORD
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE 'N' TO WS-REPLAY-SWITCH
+           END-IF.
+
+       3327-CHECK-ANNIVERSARY.
+           MOVE 'N' TO WS-ANNIVERSARY
+           IF EMP-HIRE-DATE NOT = ZERO
+               ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+               MOVE WS-TODAY-DATE(1:4) TO WS-TODAY-YEAR
+               MOVE WS-TODAY-DATE(5:2) TO WS-TODAY-MONTH
+               MOVE WS-TODAY-DATE(7:2) TO WS-TODAY-DAY
+               MOVE EMP-HIRE-DATE(1:4) TO WS-HIRE-YEAR
+               MOVE EMP-HIRE-DATE(5:2) TO WS-HIRE-MONTH
+               MOVE EMP-HIRE-DATE(7:2) TO WS-HIRE-DAY
+               MOVE WS-TODAY-MONTH TO WS-SVC-MONTH-ADJ
+               MOVE WS-TODAY-YEAR TO WS-SVC-YEAR-ADJ
+               IF WS-TODAY-DAY >= WS-HIRE-DAY
+                   COMPUTE WS-DAYS-SERVICE =
+                       WS-TODAY-DAY - WS-HIRE-DAY
+               ELSE
+                   COMPUTE WS-DAYS-SERVICE =
+                       WS-TODAY-DAY + 30 - WS-HIRE-DAY
+                   SUBTRACT 1 FROM WS-SVC-MONTH-ADJ
+               END-IF
+               IF WS-SVC-MONTH-ADJ >= WS-HIRE-MONTH
+                   COMPUTE WS-MONTHS-SERVICE =
+                       WS-SVC-MONTH-ADJ - WS-HIRE-MONTH
+               ELSE
+                   COMPUTE WS-MONTHS-SERVICE =
+                       WS-SVC-MONTH-ADJ + 12 - WS-HIRE-MONTH
+                   SUBTRACT 1 FROM WS-SVC-YEAR-ADJ
+               END-IF
+               COMPUTE WS-YEARS-SERVICE =
+                   WS-SVC-YEAR-ADJ - WS-HIRE-YEAR
+               IF WS-TODAY-MONTH = WS-HIRE-MONTH
+                   AND WS-TODAY-DAY = WS-HIRE-DAY
+                   MOVE 'Y' TO WS-ANNIVERSARY
+                   DISPLAY 'WORK ANNIVERSARY TODAY - EMP ID: '
+                       EMP-ID ' YEARS OF SERVICE: ' WS-YEARS-SERVICE
+               END-IF
+           END-IF.
+
+       3325-SORT-EMPLOYEE-ARRAY.
+           IF WS-ARRAY-COUNT > 1
+               MOVE 'Y' TO WS-SWAP-FLAG
+               PERFORM UNTIL NOT WS-SWAP-MADE
+                   MOVE 'N' TO WS-SWAP-FLAG
+                   PERFORM VARYING WS-SORT-INDEX FROM 1 BY 1
+                       UNTIL WS-SORT-INDEX > WS-ARRAY-COUNT - 1
+                       IF WS-SORT-BY-SALARY
+                           IF WS-EMP-SAL-ARR(WS-SORT-INDEX) >
+                               WS-EMP-SAL-ARR(WS-SORT-INDEX + 1)
+                               PERFORM 3326-SWAP-ARRAY-ENTRIES
+                               MOVE 'Y' TO WS-SWAP-FLAG
+                           END-IF
+                       ELSE
+                           IF WS-EMP-NAME-ARR(WS-SORT-INDEX) >
+                               WS-EMP-NAME-ARR(WS-SORT-INDEX + 1)
+                               PERFORM 3326-SWAP-ARRAY-ENTRIES
+                               MOVE 'Y' TO WS-SWAP-FLAG
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       3326-SWAP-ARRAY-ENTRIES.
+           MOVE WS-SORT-INDEX TO WS-SORT-TEMP
+           ADD 1 TO WS-SORT-TEMP
+           MOVE WS-EMP-ID-ARR(WS-SORT-INDEX) TO WS-SORT-ID-TEMP
+           MOVE WS-EMP-NAME-ARR(WS-SORT-INDEX) TO WS-SORT-KEY
+           MOVE WS-EMP-SAL-ARR(WS-SORT-INDEX) TO WS-SORT-SAL-TEMP
+           MOVE WS-EMP-ID-ARR(WS-SORT-TEMP)
+               TO WS-EMP-ID-ARR(WS-SORT-INDEX)
+           MOVE WS-EMP-NAME-ARR(WS-SORT-TEMP)
+               TO WS-EMP-NAME-ARR(WS-SORT-INDEX)
+           MOVE WS-EMP-SAL-ARR(WS-SORT-TEMP)
+               TO WS-EMP-SAL-ARR(WS-SORT-INDEX)
+           MOVE WS-SORT-ID-TEMP TO WS-EMP-ID-ARR(WS-SORT-TEMP)
+           MOVE WS-SORT-KEY(1:30) TO WS-EMP-NAME-ARR(WS-SORT-TEMP)
+           MOVE WS-SORT-SAL-TEMP TO WS-EMP-SAL-ARR(WS-SORT-TEMP).
+
+      * -------------------------------
+      * Display the WS-EMPLOYEE-ARRAY in the order 3325 just sorted
+      * it into, so the sort has a visible result on the report
+      * -------------------------------
+       3340-DISPLAY-SORTED-EMPLOYEES.
+           IF WS-ARRAY-COUNT > ZERO
+               DISPLAY ' '
+               IF WS-SORT-BY-SALARY
+                   DISPLAY 'EMPLOYEE LISTING - SORTED BY SALARY'
+               ELSE
+                   DISPLAY 'EMPLOYEE LISTING - SORTED BY NAME'
+               END-IF
+               DISPLAY '  ID    NAME                           SALARY'
+               PERFORM VARYING WS-SORT-INDEX FROM 1 BY 1
+                   UNTIL WS-SORT-INDEX > WS-ARRAY-COUNT
+                   DISPLAY WS-EMP-ID-ARR(WS-SORT-INDEX) '  '
+                       WS-EMP-NAME-ARR(WS-SORT-INDEX) '  '
+                       WS-EMP-SAL-ARR(WS-SORT-INDEX)
+               END-PERFORM
+           END-IF.
+
+       3105-OPEN-EMPLOYEE-FILE.
            OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT REPORT-FILE.
-       
+           MOVE 'Y' TO WS-EMP-FILE-SWITCH
+           MOVE 'EMPLOYEE.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-EMP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS.
+
+      * -------------------------------
+      * Output files are opened only after 3130-CHECK-RESTART has
+      * determined WS-RESTART-COUNT, so a resumed run can EXTEND the
+      * report/temp/CSV files left behind by the aborted run instead
+      * of truncating them and losing the already-processed lines.
+      * -------------------------------
+       3120-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           MOVE 'Y' TO WS-RPT-FILE-SWITCH
+           MOVE 'REPORT.TXT' TO WS-FSC-FILE-NAME
+           MOVE WS-RPT-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           IF WS-RESTART-COUNT = ZERO
+               WRITE REPORT-RECORD FROM WS-HEADER-1
+               WRITE REPORT-RECORD FROM WS-HEADER-2
+               WRITE REPORT-RECORD FROM WS-HEADER-3
+               WRITE REPORT-RECORD FROM WS-HEADER-4
+               WRITE REPORT-RECORD FROM WS-COL-HEADER-1
+               WRITE REPORT-RECORD FROM WS-COL-HEADER-2
+           END-IF
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND TEMP-FILE
+           ELSE
+               OPEN OUTPUT TEMP-FILE
+           END-IF
+           MOVE 'Y' TO WS-TMP-FILE-SWITCH
+           MOVE 'TEMP.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-TEMP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           PERFORM 3115-ASK-CSV-EXPORT
+           IF WS-CSV-EXPORT-ON
+               IF WS-RESTART-COUNT > ZERO
+                   OPEN EXTEND CSV-FILE
+               ELSE
+                   OPEN OUTPUT CSV-FILE
+               END-IF
+               MOVE 'Y' TO WS-CSV-FILE-SWITCH
+               MOVE 'REPORT.CSV' TO WS-FSC-FILE-NAME
+               MOVE WS-CSV-STATUS TO WS-FSC-STATUS
+               PERFORM 9800-CHECK-FILE-STATUS
+               IF WS-RESTART-COUNT = ZERO
+                   WRITE CSV-RECORD FROM WS-CSV-HEADER-LINE
+               END-IF
+           END-IF.
+
+       3115-ASK-CSV-EXPORT.
+           IF WS-BATCH-MODE
+               MOVE 'Y' TO WS-CSV-EXPORT-SWITCH
+           ELSE
+               DISPLAY 'EXPORT REPORT TO CSV (REPORT.CSV) ALSO? (Y/N): '
+               ACCEPT WS-CSV-EXPORT-SWITCH
+               IF WS-CSV-EXPORT-SWITCH NOT = 'Y' AND
+                   WS-CSV-EXPORT-SWITCH NOT = 'y'
+                   MOVE 'N' TO WS-CSV-EXPORT-SWITCH
+               ELSE
+                   MOVE 'Y' TO WS-CSV-EXPORT-SWITCH
+               END-IF
+           END-IF.
+
+       3110-BACKUP-EMPLOYEE-FILE.
+           ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+           MOVE ZERO TO WS-BACKUP-COUNT
+           OPEN OUTPUT BACKUP-FILE
+           MOVE 'Y' TO WS-BAK-FILE-SWITCH
+           MOVE 'EMPLOYEE.BAK' TO WS-FSC-FILE-NAME
+           MOVE WS-BAK-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           MOVE WS-BACKUP-DATE TO WS-BHL-DATE
+           WRITE BACKUP-RECORD FROM WS-BACKUP-HEADER-LINE
+           PERFORM UNTIL WS-EOF
+               READ EMPLOYEE-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       MOVE EMPLOYEE-RECORD TO WS-BACKUP-EMP
+                       MOVE WS-BACKUP-EMP TO BACKUP-RECORD
+                       WRITE BACKUP-RECORD
+                       ADD 1 TO WS-BACKUP-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE BACKUP-FILE
+           MOVE 'N' TO WS-BAK-FILE-SWITCH
+           MOVE 'EMPLOYEE.BAK' TO WS-FSC-FILE-NAME
+           MOVE WS-BAK-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           CLOSE EMPLOYEE-FILE
+           OPEN INPUT EMPLOYEE-FILE
+           MOVE 'EMPLOYEE.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-EMP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           MOVE 'N' TO WS-EOF-SWITCH
+           DISPLAY 'EMPLOYEE FILE BACKED UP - RECORDS: '
+               WS-BACKUP-COUNT.
+
        3200-READ-EMPLOYEE-FILE.
-           READ EMPLOYEE-FILE
+           READ EMPLOYEE-FILE NEXT
                AT END
                    MOVE 'Y' TO WS-EOF-SWITCH
                NOT AT END
@@ -476,31 +1148,113 @@ IDENTIFICATION DIVISION.
                ELSE
                    PERFORM 3330-PROCESS-ERROR-RECORD
                END-IF
+               IF FUNCTION MOD(WS-RECORD-COUNT, WS-CKPT-INTERVAL) = 0
+                   PERFORM 3340-WRITE-CHECKPOINT
+               END-IF
                PERFORM 3200-READ-EMPLOYEE-FILE
-           END-PERFORM.
+           END-PERFORM
+           PERFORM 3341-CLEAR-CHECKPOINT.
+
+       3340-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORD-COUNT TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE 'CHECKPOINT.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-CKPT-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS.
+
+       3341-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE 'CHECKPOINT.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-CKPT-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS.
        
        3310-VALIDATE-RECORD.
            MOVE 'Y' TO WS-VALID-SWITCH
+           MOVE SPACES TO WS-VAL-MSG
            IF EMP-ID = ZERO OR EMP-ID > 99999
                MOVE 'N' TO WS-VALID-SWITCH
+               IF WS-VAL-MSG = SPACES
+                   MOVE WS-ERR-MSG-1 TO WS-VAL-MSG
+               END-IF
            END-IF
            IF EMP-NAME = SPACES
                MOVE 'N' TO WS-VALID-SWITCH
+               IF WS-VAL-MSG = SPACES
+                   MOVE WS-ERR-MSG-5 TO WS-VAL-MSG
+               END-IF
            END-IF
            IF EMP-SALARY < WS-MIN-SALARY OR EMP-SALARY > WS-MAX-SALARY
                MOVE 'N' TO WS-VALID-SWITCH
+               IF WS-VAL-MSG = SPACES
+                   MOVE WS-ERR-MSG-2 TO WS-VAL-MSG
+               END-IF
            END-IF
            IF EMP-STATUS NOT = 'A' AND EMP-STATUS NOT = 'I'
                AND EMP-STATUS NOT = 'T' AND EMP-STATUS NOT = 'R'
+               AND EMP-STATUS NOT = 'L'
                MOVE 'N' TO WS-VALID-SWITCH
+               IF WS-VAL-MSG = SPACES
+                   MOVE WS-ERR-MSG-4 TO WS-VAL-MSG
+               END-IF
+           END-IF
+           PERFORM 3311-CHECK-DUPLICATE-ID
+           IF WS-DUPLICATE-FOUND
+               MOVE 'N' TO WS-VALID-SWITCH
+               IF WS-VAL-MSG = SPACES
+                   MOVE WS-ERR-MSG-7 TO WS-VAL-MSG
+               END-IF
+           END-IF
+           PERFORM 3312-CHECK-VALID-DEPARTMENT
+           IF NOT WS-DEPT-CODE-VALID
+               MOVE 'N' TO WS-VALID-SWITCH
+               IF WS-VAL-MSG = SPACES
+                   MOVE WS-ERR-MSG-6 TO WS-VAL-MSG
+               END-IF
            END-IF.
-       
+
+       3311-CHECK-DUPLICATE-ID.
+           MOVE 'N' TO WS-DUP-SWITCH
+           PERFORM VARYING WS-UTIL-INDEX FROM 1 BY 1
+               UNTIL WS-UTIL-INDEX > WS-ARRAY-COUNT
+               IF WS-EMP-ID-ARR(WS-UTIL-INDEX) = EMP-ID
+                   MOVE 'Y' TO WS-DUP-SWITCH
+                   ADD 1 TO WS-STAT-DUPLICATES
+               END-IF
+           END-PERFORM.
+
+       3312-CHECK-VALID-DEPARTMENT.
+           MOVE 'N' TO WS-DEPT-CODE-SWITCH
+           PERFORM VARYING WS-UTIL-INDEX FROM 1 BY 1
+               UNTIL WS-UTIL-INDEX > 10
+               IF WS-DEPT-CODE(WS-UTIL-INDEX) = EMP-DEPARTMENT
+                   MOVE 'Y' TO WS-DEPT-CODE-SWITCH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        3320-PROCESS-VALID-RECORD.
            ADD 1 TO WS-VALID-COUNT
            ADD EMP-SALARY TO WS-TOTAL-SALARY
            PERFORM 3321-UPDATE-SALARY-RANGES
            PERFORM 3322-UPDATE-DEPARTMENT-TOTALS
-           PERFORM 3323-WRITE-DETAIL-LINE.
+           PERFORM 3324-STORE-EMPLOYEE-ARRAY
+           IF NOT WS-REPLAY-MODE
+               PERFORM 3323-WRITE-DETAIL-LINE
+               PERFORM 3327-CHECK-ANNIVERSARY
+           END-IF.
+
+       3324-STORE-EMPLOYEE-ARRAY.
+           IF WS-VALID-COUNT NOT > 100
+               MOVE WS-VALID-COUNT TO WS-ARRAY-COUNT
+               MOVE EMP-ID TO WS-EMP-ID-ARR(WS-ARRAY-COUNT)
+               MOVE EMP-NAME TO WS-EMP-NAME-ARR(WS-ARRAY-COUNT)
+               MOVE EMP-SALARY TO WS-EMP-SAL-ARR(WS-ARRAY-COUNT)
+           END-IF.
        
        3321-UPDATE-SALARY-RANGES.
            IF EMP-SALARY > WS-HIGH-SALARY
@@ -508,7 +1262,21 @@ IDENTIFICATION DIVISION.
            END-IF
            IF EMP-SALARY < WS-LOW-SALARY
                MOVE EMP-SALARY TO WS-LOW-SALARY
-           END-IF.
+           END-IF
+           EVALUATE TRUE
+               WHEN EMP-SALARY < 35000.00
+                   ADD 1 TO WS-BAND-ENTRY-LEVEL
+               WHEN EMP-SALARY < 50000.00
+                   ADD 1 TO WS-BAND-JUNIOR
+               WHEN EMP-SALARY < 75000.00
+                   ADD 1 TO WS-BAND-SENIOR
+               WHEN EMP-SALARY < 100000.00
+                   ADD 1 TO WS-BAND-MANAGER
+               WHEN EMP-SALARY < 130000.00
+                   ADD 1 TO WS-BAND-DIRECTOR
+               WHEN OTHER
+                   ADD 1 TO WS-BAND-EXECUTIVE
+           END-EVALUATE.
        
        3322-UPDATE-DEPARTMENT-TOTALS.
            PERFORM VARYING WS-UTIL-INDEX FROM 1 BY 1
@@ -527,6 +1295,9 @@ IDENTIFICATION DIVISION.
            END-PERFORM.
        
        3323-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT NOT < WS-PAGE-SIZE
+               PERFORM 3329-START-NEW-PAGE
+           END-IF
            MOVE EMP-ID TO WS-DTL-EMP-ID
            MOVE EMP-NAME TO WS-DTL-EMP-NAME
            MOVE EMP-DEPARTMENT TO WS-DTL-DEPT
@@ -535,4 +1306,657 @@ IDENTIFICATION DIVISION.
            EVALUATE EMP-STATUS
                WHEN 'A'
                    MOVE 'ACTIVE' TO WS-DTL-STATUS
-               WHEN '
+               WHEN 'I'
+                   MOVE 'INACTV' TO WS-DTL-STATUS
+               WHEN 'T'
+                   MOVE 'TERM' TO WS-DTL-STATUS
+               WHEN 'R'
+                   MOVE 'RETIRE' TO WS-DTL-STATUS
+               WHEN 'L'
+                   MOVE 'LEAVE' TO WS-DTL-STATUS
+                   ADD 1 TO WS-STAT-ON-LEAVE
+               WHEN OTHER
+                   MOVE 'UNKNWN' TO WS-DTL-STATUS
+           END-EVALUATE
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           PERFORM 3328-COMPUTE-PAY
+           WRITE REPORT-RECORD FROM WS-PAY-DETAIL-LINE
+           ADD 2 TO WS-LINE-COUNT
+           IF WS-CSV-EXPORT-ON
+               PERFORM 3331-WRITE-CSV-LINE
+           END-IF.
+
+       3331-WRITE-CSV-LINE.
+           MOVE EMP-ID TO WS-CSV-EMP-ID
+           MOVE EMP-NAME TO WS-CSV-EMP-NAME
+           MOVE EMP-DEPARTMENT TO WS-CSV-DEPT
+           MOVE EMP-SALARY TO WS-CSV-SALARY
+           MOVE EMP-HIRE-DATE TO WS-CSV-HIRE-DATE
+           MOVE WS-DTL-STATUS TO WS-CSV-EMP-STATUS
+           WRITE CSV-RECORD FROM WS-CSV-DTL-LINE.
+
+       3329-START-NEW-PAGE.
+           PERFORM 1300-SETUP-REPORT-HEADERS
+           WRITE REPORT-RECORD FROM WS-HEADER-1
+           WRITE REPORT-RECORD FROM WS-HEADER-2
+           WRITE REPORT-RECORD FROM WS-HEADER-3
+           WRITE REPORT-RECORD FROM WS-HEADER-4
+           WRITE REPORT-RECORD FROM WS-COL-HEADER-1
+           WRITE REPORT-RECORD FROM WS-COL-HEADER-2
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       3328-COMPUTE-PAY.
+           COMPUTE WS-BONUS-CALC ROUNDED = EMP-SALARY * 0.10
+           COMPUTE WS-TAX-CALC ROUNDED = EMP-SALARY * 0.20
+           COMPUTE WS-NET-CALC ROUNDED =
+               EMP-SALARY + WS-BONUS-CALC - WS-TAX-CALC
+           MOVE WS-BONUS-CALC TO WS-PDL-BONUS
+           MOVE WS-TAX-CALC TO WS-PDL-TAX
+           MOVE WS-NET-CALC TO WS-PDL-NET.
+
+       3330-PROCESS-ERROR-RECORD.
+           ADD 1 TO WS-ERROR-COUNT
+           IF WS-DUPLICATE-FOUND
+               DISPLAY 'DUPLICATE RECORD REJECTED - EMP ID: ' EMP-ID
+           ELSE
+               DISPLAY 'REJECTED RECORD - EMP ID: ' EMP-ID
+           END-IF
+           IF NOT WS-REPLAY-MODE
+               MOVE EMP-ID TO WS-TDL-EMP-ID
+               MOVE WS-VAL-MSG TO WS-TDL-REASON
+               MOVE EMP-NAME TO WS-TDL-NAME
+               WRITE TEMP-RECORD FROM WS-TEMP-DTL-LINE
+           END-IF.
+
+       3400-CLOSE-FILES.
+           CLOSE EMPLOYEE-FILE
+           MOVE 'N' TO WS-EMP-FILE-SWITCH
+           MOVE 'EMPLOYEE.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-EMP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           CLOSE REPORT-FILE
+           MOVE 'N' TO WS-RPT-FILE-SWITCH
+           MOVE 'REPORT.TXT' TO WS-FSC-FILE-NAME
+           MOVE WS-RPT-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           CLOSE TEMP-FILE
+           MOVE 'N' TO WS-TMP-FILE-SWITCH
+           MOVE 'TEMP.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-TEMP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           IF WS-CSV-OPEN
+               CLOSE CSV-FILE
+               MOVE 'N' TO WS-CSV-FILE-SWITCH
+               MOVE 'REPORT.CSV' TO WS-FSC-FILE-NAME
+               MOVE WS-CSV-STATUS TO WS-FSC-STATUS
+               PERFORM 9800-CHECK-FILE-STATUS
+           END-IF.
+
+       3500-DISPLAY-STATISTICS.
+           IF WS-VALID-COUNT > ZERO
+               COMPUTE WS-AVG-SALARY ROUNDED =
+                   WS-TOTAL-SALARY / WS-VALID-COUNT
+           END-IF
+           MOVE WS-VALID-COUNT TO WS-STAT-PROCESSED
+           MOVE WS-ERROR-COUNT TO WS-STAT-ERRORS
+           DISPLAY WS-DASHES(1:50)
+           DISPLAY 'RECORDS READ:     ' WS-RECORD-COUNT
+           DISPLAY 'RECORDS VALID:    ' WS-VALID-COUNT
+           DISPLAY 'RECORDS REJECTED: ' WS-ERROR-COUNT
+           DISPLAY 'TOTAL SALARY:     ' WS-TOTAL-SALARY
+           DISPLAY 'AVERAGE SALARY:   ' WS-AVG-SALARY
+           DISPLAY 'HIGHEST SALARY:   ' WS-HIGH-SALARY
+           DISPLAY 'LOWEST SALARY:    ' WS-LOW-SALARY
+           DISPLAY 'ELAPSED TIME (SEC):  ' WS-ELAPSED-TIME
+           DISPLAY 'RECORDS PER SECOND:  ' WS-RECORDS-PER-SEC
+           DISPLAY WS-DASHES(1:50).
+
+       4000-DEPARTMENT-REPORT.
+           PERFORM 4050-COMPUTE-DEPT-AVERAGES
+           OPEN OUTPUT DEPTRPT-FILE
+           MOVE 'Y' TO WS-DEPT-RPT-SWITCH
+           MOVE 'DEPTRPT.TXT' TO WS-FSC-FILE-NAME
+           MOVE WS-DEPT-RPT-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           PERFORM 4100-WRITE-DEPT-HEADERS
+           PERFORM VARYING WS-UTIL-INDEX FROM 1 BY 1
+               UNTIL WS-UTIL-INDEX > 10
+               IF WS-DEPT-NAME(WS-UTIL-INDEX) NOT = SPACES
+                   PERFORM 4200-WRITE-DEPT-LINE
+               END-IF
+           END-PERFORM
+           CLOSE DEPTRPT-FILE
+           MOVE 'N' TO WS-DEPT-RPT-SWITCH
+           MOVE 'DEPTRPT.TXT' TO WS-FSC-FILE-NAME
+           MOVE WS-DEPT-RPT-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           DISPLAY 'DEPARTMENT REPORT WRITTEN TO DEPTRPT.TXT'.
+
+       4050-COMPUTE-DEPT-AVERAGES.
+           PERFORM VARYING WS-UTIL-INDEX FROM 1 BY 1
+               UNTIL WS-UTIL-INDEX > 10
+               IF WS-DEPT-COUNT-EMP(WS-UTIL-INDEX) > ZERO
+                   COMPUTE WS-DEPT-AVG(WS-UTIL-INDEX) ROUNDED =
+                       WS-DEPT-TOTAL(WS-UTIL-INDEX) /
+                       WS-DEPT-COUNT-EMP(WS-UTIL-INDEX)
+               END-IF
+           END-PERFORM.
+
+       4100-WRITE-DEPT-HEADERS.
+           WRITE DEPTRPT-RECORD FROM WS-HEADER-1
+           WRITE DEPTRPT-RECORD FROM WS-HEADER-2
+           WRITE DEPTRPT-RECORD FROM WS-HEADER-3
+           WRITE DEPTRPT-RECORD FROM WS-HEADER-4.
+
+       4200-WRITE-DEPT-LINE.
+           MOVE WS-DEPT-NAME(WS-UTIL-INDEX) TO WS-DDL-DEPT-NAME
+           MOVE WS-DEPT-TOTAL(WS-UTIL-INDEX) TO WS-DDL-TOTAL
+           MOVE WS-DEPT-COUNT-EMP(WS-UTIL-INDEX) TO WS-DDL-COUNT
+           MOVE WS-DEPT-AVG(WS-UTIL-INDEX) TO WS-DDL-AVG
+           WRITE DEPTRPT-RECORD FROM WS-DEPT-DETAIL-LINE.
+
+       5000-SALARY-ANALYSIS.
+           DISPLAY ' '
+           DISPLAY WS-EQUALS(1:50)
+           DISPLAY 'SALARY ANALYSIS'
+           DISPLAY WS-EQUALS(1:50)
+           DISPLAY 'HIGHEST SALARY: ' WS-HIGH-SALARY
+           DISPLAY 'LOWEST SALARY:  ' WS-LOW-SALARY
+           IF WS-VALID-COUNT > ZERO
+               COMPUTE WS-AVG-SALARY ROUNDED =
+                   WS-TOTAL-SALARY / WS-VALID-COUNT
+           END-IF
+           DISPLAY 'AVERAGE SALARY: ' WS-AVG-SALARY
+           DISPLAY WS-DASHES(1:50)
+           MOVE WS-RANGE-1 TO WS-BND-NAME
+           MOVE WS-BAND-ENTRY-LEVEL TO WS-BND-RAW-COUNT
+           PERFORM 5100-COMPUTE-BAND-PCT
+           MOVE WS-RANGE-2 TO WS-BND-NAME
+           MOVE WS-BAND-JUNIOR TO WS-BND-RAW-COUNT
+           PERFORM 5100-COMPUTE-BAND-PCT
+           MOVE WS-RANGE-3 TO WS-BND-NAME
+           MOVE WS-BAND-SENIOR TO WS-BND-RAW-COUNT
+           PERFORM 5100-COMPUTE-BAND-PCT
+           MOVE WS-RANGE-4 TO WS-BND-NAME
+           MOVE WS-BAND-MANAGER TO WS-BND-RAW-COUNT
+           PERFORM 5100-COMPUTE-BAND-PCT
+           MOVE WS-RANGE-5 TO WS-BND-NAME
+           MOVE WS-BAND-DIRECTOR TO WS-BND-RAW-COUNT
+           PERFORM 5100-COMPUTE-BAND-PCT
+           MOVE WS-RANGE-6 TO WS-BND-NAME
+           MOVE WS-BAND-EXECUTIVE TO WS-BND-RAW-COUNT
+           PERFORM 5100-COMPUTE-BAND-PCT
+           DISPLAY WS-EQUALS(1:50).
+
+       5100-COMPUTE-BAND-PCT.
+           MOVE ZERO TO WS-PERCENTAGE
+           IF WS-VALID-COUNT > ZERO
+               COMPUTE WS-PERCENTAGE ROUNDED =
+                   (WS-BND-RAW-COUNT * 100) / WS-VALID-COUNT
+           END-IF
+           MOVE WS-BND-RAW-COUNT TO WS-BND-COUNT
+           MOVE WS-PERCENTAGE TO WS-BND-PCT
+           DISPLAY WS-BAND-LINE(1:50).
+
+       6000-EMPLOYEE-SEARCH.
+           DISPLAY ' '
+           DISPLAY 'ENTER EMPLOYEE ID TO SEARCH (0 TO SEARCH BY NAME): '
+               WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ID
+           MOVE SPACES TO WS-SEARCH-NAME
+           MOVE SPACES TO WS-SEARCH-DEPT
+           IF WS-SEARCH-ID = ZERO
+               DISPLAY 'ENTER EMPLOYEE NAME TO SEARCH '
+                   '(BLANK TO SEARCH BY DEPARTMENT): ' WITH NO ADVANCING
+               ACCEPT WS-SEARCH-NAME
+               IF WS-SEARCH-NAME = SPACES
+                   DISPLAY 'ENTER DEPARTMENT TO SEARCH: '
+                       WITH NO ADVANCING
+                   ACCEPT WS-SEARCH-DEPT
+               END-IF
+           END-IF
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT EMPLOYEE-FILE
+           MOVE 'Y' TO WS-EMP-FILE-SWITCH
+           MOVE 'EMPLOYEE.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-EMP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           IF WS-SEARCH-ID NOT = ZERO
+               PERFORM 6050-READ-BY-ID
+           ELSE
+               PERFORM UNTIL WS-EOF OR WS-FOUND
+                   PERFORM 3200-READ-EMPLOYEE-FILE
+                   IF NOT WS-EOF
+                       PERFORM 6100-CHECK-SEARCH-MATCH
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE EMPLOYEE-FILE
+           MOVE 'N' TO WS-EMP-FILE-SWITCH
+           MOVE 'EMPLOYEE.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-EMP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           IF WS-FOUND
+               PERFORM 6200-DISPLAY-SEARCH-RESULT
+           ELSE
+               DISPLAY 'NO MATCHING EMPLOYEE FOUND.'
+           END-IF.
+
+      * -------------------------------
+      * Direct keyed read of EMPLOYEE-FILE by EMP-ID, since the file
+      * is ORGANIZATION INDEXED with EMP-ID as its RECORD KEY - no
+      * need to scan the whole file for an ID search
+      * -------------------------------
+       6050-READ-BY-ID.
+           MOVE WS-SEARCH-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+               KEY IS EMP-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ.
+
+       6100-CHECK-SEARCH-MATCH.
+           IF WS-SEARCH-NAME NOT = SPACES
+               IF EMP-NAME = WS-SEARCH-NAME
+                   MOVE 'Y' TO WS-FOUND-FLAG
+               END-IF
+           ELSE
+               IF EMP-DEPARTMENT = WS-SEARCH-DEPT
+                   MOVE 'Y' TO WS-FOUND-FLAG
+               END-IF
+           END-IF.
+
+       6200-DISPLAY-SEARCH-RESULT.
+           DISPLAY WS-DASHES(1:50)
+           DISPLAY 'EMPLOYEE ID:    ' EMP-ID
+           DISPLAY 'EMPLOYEE NAME:  ' EMP-NAME
+           DISPLAY 'DEPARTMENT:     ' EMP-DEPARTMENT
+           DISPLAY 'SALARY:         ' EMP-SALARY
+           DISPLAY 'HIRE DATE:      ' EMP-HIRE-DATE
+           DISPLAY 'STATUS:         ' EMP-STATUS
+           DISPLAY WS-DASHES(1:50).
+
+       7000-DATA-VALIDATION.
+           DISPLAY ' '
+           DISPLAY 'RUNNING STANDALONE DATA VALIDATION PASS...'
+           MOVE ZERO TO WS-VAL-TOTAL
+           MOVE ZERO TO WS-VAL-BAD
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT EMPLOYEE-FILE
+           MOVE 'Y' TO WS-EMP-FILE-SWITCH
+           MOVE 'EMPLOYEE.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-EMP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           OPEN OUTPUT VALIDATE-FILE
+           MOVE 'Y' TO WS-VALIDATE-SWITCH
+           MOVE 'VALIDATE.TXT' TO WS-FSC-FILE-NAME
+           MOVE WS-VALIDATE-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           WRITE VALIDATE-RPT-RECORD FROM WS-HEADER-1
+           WRITE VALIDATE-RPT-RECORD FROM WS-HEADER-2
+           WRITE VALIDATE-RPT-RECORD FROM WS-HEADER-3
+           WRITE VALIDATE-RPT-RECORD FROM WS-HEADER-4
+           PERFORM UNTIL WS-EOF
+               PERFORM 3200-READ-EMPLOYEE-FILE
+               IF NOT WS-EOF
+                   ADD 1 TO WS-VAL-TOTAL
+                   PERFORM 7100-VALIDATE-ONE-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE
+           MOVE 'N' TO WS-EMP-FILE-SWITCH
+           MOVE 'EMPLOYEE.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-EMP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           CLOSE VALIDATE-FILE
+           MOVE 'N' TO WS-VALIDATE-SWITCH
+           MOVE 'VALIDATE.TXT' TO WS-FSC-FILE-NAME
+           MOVE WS-VALIDATE-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           DISPLAY 'RECORDS CHECKED:  ' WS-VAL-TOTAL
+           DISPLAY 'RECORDS REJECTED: ' WS-VAL-BAD
+           DISPLAY 'VALIDATION REPORT WRITTEN TO VALIDATE.TXT'.
+
+       7100-VALIDATE-ONE-RECORD.
+           MOVE 'Y' TO WS-VALID-SWITCH
+           IF EMP-ID = ZERO OR EMP-ID > 99999
+               MOVE WS-ERR-MSG-1 TO WS-VAL-MSG
+               PERFORM 7200-WRITE-VALIDATION-LINE
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF
+           IF EMP-NAME = SPACES
+               MOVE WS-ERR-MSG-5 TO WS-VAL-MSG
+               PERFORM 7200-WRITE-VALIDATION-LINE
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF
+           IF EMP-SALARY < WS-MIN-SALARY OR EMP-SALARY > WS-MAX-SALARY
+               MOVE WS-ERR-MSG-2 TO WS-VAL-MSG
+               PERFORM 7200-WRITE-VALIDATION-LINE
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF
+           IF EMP-HIRE-DATE = ZERO
+               MOVE WS-ERR-MSG-3 TO WS-VAL-MSG
+               PERFORM 7200-WRITE-VALIDATION-LINE
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF
+           IF EMP-STATUS NOT = 'A' AND EMP-STATUS NOT = 'I'
+               AND EMP-STATUS NOT = 'T' AND EMP-STATUS NOT = 'R'
+               AND EMP-STATUS NOT = 'L'
+               MOVE WS-ERR-MSG-4 TO WS-VAL-MSG
+               PERFORM 7200-WRITE-VALIDATION-LINE
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF
+           PERFORM 3312-CHECK-VALID-DEPARTMENT
+           IF NOT WS-DEPT-CODE-VALID
+               MOVE WS-ERR-MSG-6 TO WS-VAL-MSG
+               PERFORM 7200-WRITE-VALIDATION-LINE
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF
+           IF NOT WS-VALID-DATA
+               ADD 1 TO WS-VAL-BAD
+           END-IF.
+
+       7200-WRITE-VALIDATION-LINE.
+           MOVE EMP-ID TO WS-VDL-EMP-ID
+           MOVE WS-VAL-MSG TO WS-VDL-MSG
+           WRITE VALIDATE-RPT-RECORD FROM WS-VALIDATION-DTL-LINE.
+
+       8000-MAINTAIN-EMPLOYEES.
+           DISPLAY ' '
+           DISPLAY WS-STARS(1:50)
+           DISPLAY 'EMPLOYEE MAINTENANCE'
+           DISPLAY WS-STARS(1:50)
+           DISPLAY 'A. ADD A NEW EMPLOYEE'
+           DISPLAY 'U. UPDATE AN EXISTING EMPLOYEE'
+           DISPLAY 'D. DELETE AN EMPLOYEE'
+           DISPLAY 'G. GENERATE SYNTHETIC TEST DATA'
+           DISPLAY 'R. RETURN TO MAIN MENU'
+           DISPLAY 'ENTER YOUR CHOICE: ' WITH NO ADVANCING
+           ACCEPT WS-MAINT-CHOICE
+           OPEN I-O EMPLOYEE-FILE
+           MOVE 'Y' TO WS-EMP-FILE-SWITCH
+           MOVE 'EMPLOYEE.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-EMP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           EVALUATE WS-MAINT-CHOICE
+               WHEN 'A'
+               WHEN 'a'
+                   PERFORM 8100-ADD-EMPLOYEE
+               WHEN 'U'
+               WHEN 'u'
+                   PERFORM 8200-UPDATE-EMPLOYEE
+               WHEN 'D'
+               WHEN 'd'
+                   PERFORM 8300-DELETE-EMPLOYEE
+               WHEN 'G'
+               WHEN 'g'
+                   PERFORM 8400-GENERATE-TEST-DATA
+               WHEN 'R'
+               WHEN 'r'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'INVALID CHOICE. PLEASE TRY AGAIN.'
+           END-EVALUATE
+           CLOSE EMPLOYEE-FILE
+           MOVE 'N' TO WS-EMP-FILE-SWITCH
+           MOVE 'EMPLOYEE.DAT' TO WS-FSC-FILE-NAME
+           MOVE WS-EMP-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS.
+
+       8100-ADD-EMPLOYEE.
+           DISPLAY 'ENTER NEW EMPLOYEE ID: ' WITH NO ADVANCING
+           ACCEPT EMP-ID
+           MOVE 'N' TO WS-FOUND-FLAG
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ
+           IF WS-FOUND
+               DISPLAY 'EMPLOYEE ID ALREADY EXISTS - ADD REJECTED'
+           ELSE
+               DISPLAY 'ENTER EMPLOYEE NAME: ' WITH NO ADVANCING
+               ACCEPT EMP-NAME
+               DISPLAY 'ENTER DEPARTMENT: ' WITH NO ADVANCING
+               ACCEPT EMP-DEPARTMENT
+               PERFORM 3312-CHECK-VALID-DEPARTMENT
+               PERFORM UNTIL WS-DEPT-CODE-VALID
+                   DISPLAY 'INVALID DEPARTMENT - MUST BE ONE OF THE '
+                       '10 DEPARTMENT CODES'
+                   DISPLAY 'ENTER DEPARTMENT: ' WITH NO ADVANCING
+                   ACCEPT EMP-DEPARTMENT
+                   PERFORM 3312-CHECK-VALID-DEPARTMENT
+               END-PERFORM
+               DISPLAY 'ENTER SALARY: ' WITH NO ADVANCING
+               ACCEPT EMP-SALARY
+               DISPLAY 'ENTER HIRE DATE (YYYYMMDD): ' WITH NO ADVANCING
+               ACCEPT EMP-HIRE-DATE
+               DISPLAY 'ENTER STATUS (A/I/T/R/L): ' WITH NO ADVANCING
+               ACCEPT EMP-STATUS
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY 'UNABLE TO ADD EMPLOYEE RECORD'
+                   NOT INVALID KEY
+                       DISPLAY 'EMPLOYEE ADDED SUCCESSFULLY'
+                       MOVE 'ADD' TO WS-AUD-ACTION
+                       MOVE SPACES TO WS-AUD-BEFORE-NAME
+                       MOVE SPACES TO WS-AUD-BEFORE-DEPT
+                       MOVE ZERO TO WS-AUD-BEFORE-SAL
+                       MOVE SPACES TO WS-AUD-BEFORE-STAT
+                       MOVE EMP-NAME TO WS-AUD-AFTER-NAME
+                       MOVE EMP-DEPARTMENT TO WS-AUD-AFTER-DEPT
+                       MOVE EMP-SALARY TO WS-AUD-AFTER-SAL
+                       MOVE EMP-STATUS TO WS-AUD-AFTER-STAT
+                       PERFORM 8500-WRITE-AUDIT-RECORD
+               END-WRITE
+           END-IF.
+
+       8200-UPDATE-EMPLOYEE.
+           DISPLAY 'ENTER EMPLOYEE ID TO UPDATE: ' WITH NO ADVANCING
+           ACCEPT EMP-ID
+           MOVE 'N' TO WS-FOUND-FLAG
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ
+           IF NOT WS-FOUND
+               DISPLAY 'EMPLOYEE ID NOT FOUND'
+           ELSE
+               MOVE EMP-NAME TO WS-AUD-OLD-NAME
+               MOVE EMP-DEPARTMENT TO WS-AUD-OLD-DEPT
+               MOVE EMP-SALARY TO WS-AUD-OLD-SALARY
+               MOVE EMP-STATUS TO WS-AUD-OLD-STATUS
+               DISPLAY 'ENTER NEW SALARY: ' WITH NO ADVANCING
+               ACCEPT EMP-SALARY
+               DISPLAY 'ENTER NEW DEPARTMENT: ' WITH NO ADVANCING
+               ACCEPT EMP-DEPARTMENT
+               PERFORM 3312-CHECK-VALID-DEPARTMENT
+               PERFORM UNTIL WS-DEPT-CODE-VALID
+                   DISPLAY 'INVALID DEPARTMENT - MUST BE ONE OF THE '
+                       '10 DEPARTMENT CODES'
+                   DISPLAY 'ENTER NEW DEPARTMENT: ' WITH NO ADVANCING
+                   ACCEPT EMP-DEPARTMENT
+                   PERFORM 3312-CHECK-VALID-DEPARTMENT
+               END-PERFORM
+               DISPLAY 'ENTER NEW STATUS (A/I/T/R/L): '
+                   WITH NO ADVANCING
+               ACCEPT EMP-STATUS
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY 'UNABLE TO UPDATE EMPLOYEE RECORD'
+                   NOT INVALID KEY
+                       DISPLAY 'EMPLOYEE UPDATED SUCCESSFULLY'
+                       MOVE 'UPDATE' TO WS-AUD-ACTION
+                       MOVE WS-AUD-OLD-NAME TO WS-AUD-BEFORE-NAME
+                       MOVE WS-AUD-OLD-DEPT TO WS-AUD-BEFORE-DEPT
+                       MOVE WS-AUD-OLD-SALARY TO WS-AUD-BEFORE-SAL
+                       MOVE WS-AUD-OLD-STATUS TO WS-AUD-BEFORE-STAT
+                       MOVE EMP-NAME TO WS-AUD-AFTER-NAME
+                       MOVE EMP-DEPARTMENT TO WS-AUD-AFTER-DEPT
+                       MOVE EMP-SALARY TO WS-AUD-AFTER-SAL
+                       MOVE EMP-STATUS TO WS-AUD-AFTER-STAT
+                       PERFORM 8500-WRITE-AUDIT-RECORD
+               END-REWRITE
+           END-IF.
+
+       8300-DELETE-EMPLOYEE.
+           DISPLAY 'ENTER EMPLOYEE ID TO DELETE: ' WITH NO ADVANCING
+           ACCEPT EMP-ID
+           MOVE 'N' TO WS-FOUND-FLAG
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ
+           IF NOT WS-FOUND
+               DISPLAY 'EMPLOYEE ID NOT FOUND'
+           ELSE
+               MOVE EMP-NAME TO WS-AUD-OLD-NAME
+               MOVE EMP-DEPARTMENT TO WS-AUD-OLD-DEPT
+               MOVE EMP-SALARY TO WS-AUD-OLD-SALARY
+               MOVE EMP-STATUS TO WS-AUD-OLD-STATUS
+               DELETE EMPLOYEE-FILE RECORD
+                   INVALID KEY
+                       DISPLAY 'UNABLE TO DELETE EMPLOYEE RECORD'
+                   NOT INVALID KEY
+                       DISPLAY 'EMPLOYEE DELETED SUCCESSFULLY'
+                       MOVE 'DELETE' TO WS-AUD-ACTION
+                       MOVE WS-AUD-OLD-NAME TO WS-AUD-BEFORE-NAME
+                       MOVE WS-AUD-OLD-DEPT TO WS-AUD-BEFORE-DEPT
+                       MOVE WS-AUD-OLD-SALARY TO WS-AUD-BEFORE-SAL
+                       MOVE WS-AUD-OLD-STATUS TO WS-AUD-BEFORE-STAT
+                       MOVE SPACES TO WS-AUD-AFTER-NAME
+                       MOVE SPACES TO WS-AUD-AFTER-DEPT
+                       MOVE ZERO TO WS-AUD-AFTER-SAL
+                       MOVE SPACES TO WS-AUD-AFTER-STAT
+                       PERFORM 8500-WRITE-AUDIT-RECORD
+               END-DELETE
+           END-IF.
+
+       8400-GENERATE-TEST-DATA.
+           DISPLAY 'HOW MANY TEST RECORDS TO GENERATE (MAX 100): '
+               WITH NO ADVANCING
+           ACCEPT WS-GEN-COUNT
+           IF WS-GEN-COUNT > 100
+               MOVE 100 TO WS-GEN-COUNT
+           END-IF
+           ACCEPT WS-RANDOM-SEED FROM TIME
+           COMPUTE WS-RANDOM-NUM =
+               FUNCTION RANDOM(WS-RANDOM-SEED) * 99999
+           PERFORM VARYING WS-GEN-INDEX FROM 1 BY 1
+               UNTIL WS-GEN-INDEX > WS-GEN-COUNT
+               PERFORM 8410-BUILD-TEST-RECORD
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY 'DUPLICATE TEST ID SKIPPED: ' EMP-ID
+                   NOT INVALID KEY
+                       ADD 1 TO WS-BACKUP-COUNT
+                       MOVE 'ADD' TO WS-AUD-ACTION
+                       MOVE SPACES TO WS-AUD-BEFORE-NAME
+                       MOVE SPACES TO WS-AUD-BEFORE-DEPT
+                       MOVE ZERO TO WS-AUD-BEFORE-SAL
+                       MOVE SPACES TO WS-AUD-BEFORE-STAT
+                       MOVE EMP-NAME TO WS-AUD-AFTER-NAME
+                       MOVE EMP-DEPARTMENT TO WS-AUD-AFTER-DEPT
+                       MOVE EMP-SALARY TO WS-AUD-AFTER-SAL
+                       MOVE EMP-STATUS TO WS-AUD-AFTER-STAT
+                       PERFORM 8500-WRITE-AUDIT-RECORD
+               END-WRITE
+           END-PERFORM
+           DISPLAY 'TEST DATA GENERATION COMPLETE'.
+
+       8410-BUILD-TEST-RECORD.
+           COMPUTE WS-RANDOM-NUM = FUNCTION RANDOM * 89999 + 1
+           COMPUTE EMP-ID = 90000 + WS-GEN-INDEX
+           MOVE SPACES TO EMP-NAME
+           STRING 'TEST EMPLOYEE ' WS-GEN-INDEX
+               DELIMITED BY SIZE INTO EMP-NAME
+           COMPUTE WS-UTIL-INDEX = FUNCTION MOD(WS-RANDOM-NUM, 10) + 1
+           MOVE WS-DEPT-CODE(WS-UTIL-INDEX) TO EMP-DEPARTMENT
+           COMPUTE EMP-SALARY = 25000 + (WS-RANDOM-NUM * 1.25)
+           MOVE WS-TODAY-DATE TO EMP-HIRE-DATE
+           IF EMP-HIRE-DATE = ZERO
+               ACCEPT EMP-HIRE-DATE FROM DATE YYYYMMDD
+           END-IF
+           MOVE 'A' TO EMP-STATUS.
+
+       8500-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO WS-EDIT-DATE
+           MOVE WS-CURRENT-TIME TO WS-EDIT-TIME
+           MOVE WS-EDIT-DATE TO WS-AUD-DATE
+           MOVE WS-EDIT-TIME TO WS-AUD-TIME
+           MOVE EMP-ID TO WS-AUD-EMP-ID
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE 'AUDIT.LOG' TO WS-FSC-FILE-NAME
+           MOVE WS-AUDIT-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE
+           CLOSE AUDIT-FILE
+           MOVE 'AUDIT.LOG' TO WS-FSC-FILE-NAME
+           MOVE WS-AUDIT-STATUS TO WS-FSC-STATUS
+           PERFORM 9800-CHECK-FILE-STATUS.
+
+       9800-CHECK-FILE-STATUS.
+           IF WS-FSC-STATUS NOT = '00'
+               DISPLAY ' '
+               DISPLAY '*** FILE ERROR ***'
+               DISPLAY 'FILE:   ' WS-FSC-FILE-NAME
+               DISPLAY 'STATUS: ' WS-FSC-STATUS
+               DISPLAY 'PROGRAM TERMINATING ABNORMALLY'
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9000-TERMINATE
+               STOP RUN
+           END-IF.
+
+       9000-TERMINATE.
+           IF WS-EMP-OPEN
+               CLOSE EMPLOYEE-FILE
+               MOVE 'N' TO WS-EMP-FILE-SWITCH
+           END-IF
+           IF WS-RPT-OPEN
+               CLOSE REPORT-FILE
+               MOVE 'N' TO WS-RPT-FILE-SWITCH
+           END-IF
+           IF WS-TMP-OPEN
+               CLOSE TEMP-FILE
+               MOVE 'N' TO WS-TMP-FILE-SWITCH
+           END-IF
+           IF WS-BAK-OPEN
+               CLOSE BACKUP-FILE
+               MOVE 'N' TO WS-BAK-FILE-SWITCH
+           END-IF
+           IF WS-DEPT-RPT-OPEN
+               CLOSE DEPTRPT-FILE
+               MOVE 'N' TO WS-DEPT-RPT-SWITCH
+           END-IF
+           IF WS-VALIDATE-OPEN
+               CLOSE VALIDATE-FILE
+               MOVE 'N' TO WS-VALIDATE-SWITCH
+           END-IF
+           IF WS-CSV-OPEN
+               CLOSE CSV-FILE
+               MOVE 'N' TO WS-CSV-FILE-SWITCH
+           END-IF
+           DISPLAY ' '
+           DISPLAY WS-EQUALS(1:50)
+           DISPLAY 'RUN STATISTICS'
+           DISPLAY WS-EQUALS(1:50)
+           DISPLAY 'RECORDS PROCESSED: ' WS-STAT-PROCESSED
+           DISPLAY 'RECORDS IN ERROR:  ' WS-STAT-ERRORS
+           DISPLAY 'WARNINGS ISSUED:   ' WS-STAT-WARNINGS
+           DISPLAY 'DUPLICATES FOUND:  ' WS-STAT-DUPLICATES
+           DISPLAY 'EMPLOYEES ON LEAVE:' WS-STAT-ON-LEAVE
+           DISPLAY WS-EQUALS(1:50)
+           DISPLAY WS-MSG-GOODBYE.
